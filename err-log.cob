@@ -0,0 +1,64 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. err-log.
+000003 AUTHOR. ben-james-davis.
+000004 INSTALLATION. HEAD-OFFICE.
+000005 DATE-WRITTEN. 09th-august-2026.
+000006 DATE-COMPILED.
+000007*
+000008*--------------------------------------------------------------*
+000009*  ERR-LOG is a shared utility subroutine. Any program in the  *
+000010*  suite can CALL it to append one line to ERROR-LOG, a common *
+000011*  exception log, instead of keeping its own separate log.     *
+000012*--------------------------------------------------------------*
+000013 ENVIRONMENT DIVISION.
+000014 INPUT-OUTPUT SECTION.
+000015 FILE-CONTROL.
+000016     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+000017         ORGANIZATION IS LINE SEQUENTIAL
+000018         FILE STATUS IS WS-ERRL-STATUS.
+000019*
+000020 DATA DIVISION.
+000021 FILE SECTION.
+000022 FD  ERROR-LOG-FILE
+000023     LABEL RECORDS ARE STANDARD.
+000024     COPY ERRLOGR.
+000025*
+000026 WORKING-STORAGE SECTION.
+000027 01  WS-LOG-DATE             PIC 9(08).
+000028 01  WS-LOG-TIME             PIC 9(08).
+000029 01  WS-ERRL-STATUS          PIC X(02) VALUE "00".
+000030     88  WS-ERRL-OK                   VALUE "00".
+000031*
+000032 LINKAGE SECTION.
+000033 01  LK-ERR-PROGRAM          PIC X(16).
+000034 01  LK-ERR-CODE             PIC X(10).
+000035 01  LK-ERR-TEXT             PIC X(50).
+000036*
+000037 PROCEDURE DIVISION USING LK-ERR-PROGRAM LK-ERR-CODE
+000038         LK-ERR-TEXT.
+000039*
+000040*--------------------------------------------------------------*
+000041*  0000-MAINLINE                                                *
+000042*--------------------------------------------------------------*
+000043 0000-MAINLINE.
+000044     ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+000045     ACCEPT WS-LOG-TIME FROM TIME.
+000046     OPEN EXTEND ERROR-LOG-FILE.
+000047     IF NOT WS-ERRL-OK
+000048         OPEN OUTPUT ERROR-LOG-FILE
+000049         CLOSE ERROR-LOG-FILE
+000050         OPEN EXTEND ERROR-LOG-FILE
+000051     END-IF.
+000052     MOVE SPACES         TO ERROR-LOG-RECORD.
+000053     MOVE WS-LOG-DATE    TO ERL-DATE.
+000054     MOVE WS-LOG-TIME    TO ERL-TIME.
+000055     MOVE LK-ERR-PROGRAM TO ERL-PROGRAM.
+000056     MOVE LK-ERR-CODE    TO ERL-CODE.
+000057     MOVE LK-ERR-TEXT    TO ERL-TEXT.
+000058     WRITE ERROR-LOG-RECORD.
+000059     IF NOT WS-ERRL-OK
+000060         DISPLAY "ERR-LOG: UNABLE TO WRITE ERROR-LOG-RECORD"
+000061         DISPLAY "ERR-LOG: FILE STATUS = " WS-ERRL-STATUS
+000062     END-IF.
+000063     CLOSE ERROR-LOG-FILE.
+000064     GOBACK.
