@@ -1,22 +1,415 @@
-000001 IDENTIFICATION DIVISION. 
+000001 IDENTIFICATION DIVISION.
 000002 PROGRAM-ID. basic-calculator.
 000003 AUTHOR. ben-james-davis.
-000004 DATE-WRITTEN. 28th-november-2023.
-000005
-000006 DATA DIVISION.
-000007  WORKING-STORAGE SECTION.
-000008   01 first-num PIC 999 VALUE ZERO.
-000009   01 second-num PIC 999 VALUE ZERO.
-000010   01 result PIC 999 VALUE ZERO.
-000011
-000012 PROCEDURE DIVISION.
-000013     DISPLAY "Enter first number: " WITH NO ADVANCING.
-000014     ACCEPT first-num.
-000015     DISPLAY "Enter second number: " WITH NO ADVANCING.
-000016     ACCEPT second-num.
-000017     COMPUTE result = first-num + second-num.
-000018     DISPLAY "The result is: " result.
-000019     ADD first-num 5 GIVING result.
-000020     DISPLAY "The first number add five is: " result.
-000021
-000022     STOP RUN.
+000004 INSTALLATION. HEAD-OFFICE.
+000005 DATE-WRITTEN. 28th-november-2023.
+000006 DATE-COMPILED.
+000007*
+000008*--------------------------------------------------------------*
+000009*  MODIFICATION HISTORY                                        *
+000010*                                                               *
+000011*  09-AUG-2026  BJD  Added an operator menu (+ - * /) in place  *
+000012*                    of the single fixed addition, and clean    *
+000013*                    handling of division by zero.              *
+000014*  09-AUG-2026  BJD  Operand entry now goes through a validate- *
+000015*                    and-accumulate routine so letters and      *
+000016*                    values over 999 are rejected and re-        *
+000017*                    prompted for instead of accepted blindly.  *
+000018*  09-AUG-2026  BJD  Operands and result widened to signed,     *
+000019*                    two-decimal amounts (invoice-style money)  *
+000020*                    and rounded on COMPUTE; entry validation   *
+000021*                    switched to NUMVAL/TEST-NUMVAL now that    *
+000022*                    signs and decimal points are legal.        *
+000023*  09-AUG-2026  BJD  Every calculation is now appended to       *
+000024*                    CALC-LOG-FILE (operands, operator, result, *
+000025*                    date and time) for later reconciliation.   *
+000026*  09-AUG-2026  BJD  Added a named alternate entry point,       *
+000027*                    "BASIC-CALC-SUB", so other programs can    *
+000028*                    CALL it USING two amounts and an operator  *
+000029*                    and get the result back; the program's own *
+000030*                    PROCEDURE DIVISION (no USING) is untouched  *
+000031*                    so it still builds and runs standalone.    *
+000032*  09-AUG-2026  BJD  Rejected entries and divide-by-zero are    *
+000033*                    now also appended to the suite's shared    *
+000034*                    ERROR-LOG via err-log.                     *
+000035*  09-AUG-2026  BJD  Interactive runs now start by asking for a *
+000036*                    rounding mode (nearest/truncate) and a     *
+000037*                    currency, so COMPUTE and the result shown  *
+000038*                    on screen honour the operator's choice.    *
+000039*  09-AUG-2026  BJD  Added FILE STATUS to CALC-LOG-FILE and a   *
+000040*                    create-if-missing guard on OPEN EXTEND, so *
+000041*                    the first-ever run in a fresh environment  *
+000042*                    does not abend before logging anything.    *
+000043*  09-AUG-2026  BJD  Split the LINKAGE SECTION entry point off  *
+000044*                    the program's own PROCEDURE DIVISION into  *
+000045*                    a separate named ENTRY, "BASIC-CALC-SUB",  *
+000046*                    so the program can still be compiled and   *
+000047*                    run as its own standalone executable.      *
+000048*--------------------------------------------------------------*
+000049 ENVIRONMENT DIVISION.
+000050 INPUT-OUTPUT SECTION.
+000051 FILE-CONTROL.
+000052     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+000053         ORGANIZATION IS LINE SEQUENTIAL
+000054         FILE STATUS IS WS-CALC-STATUS.
+000055*
+000056 DATA DIVISION.
+000057 FILE SECTION.
+000058 FD  CALC-LOG-FILE
+000059     LABEL RECORDS ARE STANDARD.
+000060 01  CALC-LOG-RECORD             PIC X(80).
+000061*
+000062 WORKING-STORAGE SECTION.
+000063*
+000064 01  WS-CALC-STATUS          PIC X(02) VALUE "00".
+000065     88  WS-CALC-OK                   VALUE "00".
+000066*
+000067 01  WS-SWITCHES.
+000068     05  WS-EXIT-SWITCH      PIC X(01) VALUE "N".
+000069         88  WS-EXIT-PROGRAM         VALUE "Y".
+000070     05  WS-VALID-SWITCH     PIC X(01) VALUE "N".
+000071         88  WS-INPUT-VALID           VALUE "Y".
+000072         88  WS-INPUT-INVALID         VALUE "N".
+000073*
+000074 01  WS-MENU-CHOICE          PIC 9(01) VALUE ZERO.
+000075 01  WS-OPERATOR-CHAR        PIC X(01) VALUE SPACE.
+000076*
+000077 01  first-num               PIC S9(7)V99 VALUE ZERO.
+000078 01  second-num              PIC S9(7)V99 VALUE ZERO.
+000079 01  result                  PIC S9(7)V99 VALUE ZERO.
+000080*
+000081*--------------------------------------------------------------*
+000082*  ROUNDING-MODE AND CURRENCY WORK AREAS                        *
+000083*--------------------------------------------------------------*
+000084 01  WS-ROUND-CHOICE         PIC 9(01) VALUE 1.
+000085     88  WS-ROUND-NEAREST             VALUE 1.
+000086     88  WS-ROUND-TRUNCATE            VALUE 2.
+000087*
+000088 01  WS-CURRENCY-CHOICE      PIC 9(01) VALUE 1.
+000089 01  WS-CURRENCY-CODE        PIC X(03) VALUE "GBP".
+000090 01  WS-DECIMAL-PLACES       PIC 9(01) VALUE 2.
+000091 01  WS-DISPLAY-WHOLE        PIC -9(7).
+000092*
+000093*--------------------------------------------------------------*
+000094*  OPERAND VALIDATION WORK AREAS                                 *
+000095*--------------------------------------------------------------*
+000096 01  WS-PROMPT-TEXT          PIC X(30).
+000097 01  WS-INPUT-TEXT           PIC X(12).
+000098 01  WS-NUMVAL-CHECK         PIC S9(4) COMP.
+000099 01  WS-NUM-WORK             PIC S9(9)V99.
+000100 01  WS-NUMBER-VALUE         PIC S9(7)V99.
+000101*
+000102*--------------------------------------------------------------*
+000103*  TRANSACTION LOG WORK AREAS                                    *
+000104*--------------------------------------------------------------*
+000105 01  WS-LOG-DATE              PIC 9(08).
+000106 01  WS-LOG-TIME              PIC 9(08).
+000107*
+000108 01  WS-LOG-LINE.
+000109     05  WS-LOG-DATE-OUT      PIC 9(08).
+000110     05  FILLER               PIC X(01) VALUE SPACE.
+000111     05  WS-LOG-TIME-OUT      PIC 9(08).
+000112     05  FILLER               PIC X(01) VALUE SPACE.
+000113     05  WS-LOG-FIRST-OUT     PIC -9(7).99.
+000114     05  FILLER               PIC X(01) VALUE SPACE.
+000115     05  WS-LOG-OP-OUT        PIC X(01).
+000116     05  FILLER               PIC X(01) VALUE SPACE.
+000117     05  WS-LOG-SECOND-OUT    PIC -9(7).99.
+000118     05  FILLER               PIC X(03) VALUE " = ".
+000119     05  WS-LOG-RESULT-OUT    PIC -9(7).99.
+000120*
+000121*--------------------------------------------------------------*
+000122*  SHARED ERROR-LOG WORK AREAS                                   *
+000123*--------------------------------------------------------------*
+000124     COPY ERRCALL.
+000125*
+000126 LINKAGE SECTION.
+000127*
+000128*--------------------------------------------------------------*
+000129*  Passed only when this program is CALLed as a subroutine.     *
+000130*  LK-OPERATOR of SPACE or LOW-VALUES means "run interactively" *
+000131*  since no caller supplied an operator to work on.              *
+000132*--------------------------------------------------------------*
+000133 01  LK-FIRST-NUM             PIC S9(7)V99.
+000134 01  LK-OPERATOR              PIC X(01).
+000135 01  LK-SECOND-NUM            PIC S9(7)V99.
+000136 01  LK-RESULT                PIC S9(7)V99.
+000137*
+000138 PROCEDURE DIVISION.
+000139*
+000140*--------------------------------------------------------------*
+000141*  0000-MAINLINE                                                *
+000142*                                                                *
+000143*  Standalone console entry point - no LINKAGE items, so this   *
+000144*  program still builds and runs as its own executable exactly  *
+000145*  as it did before the subroutine entry point below existed.   *
+000146*--------------------------------------------------------------*
+000147 0000-MAINLINE.
+000148     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000149     PERFORM 1500-SELECT-OPTIONS THRU 1500-EXIT.
+000150     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000151         UNTIL WS-EXIT-PROGRAM.
+000152     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000153     STOP RUN.
+000154*
+000155*--------------------------------------------------------------*
+000156*  0050-SUBROUTINE-ENTRY                                        *
+000157*                                                                *
+000158*  Alternate entry point for other programs (main-menu.cob) to  *
+000159*  CALL "BASIC-CALC-SUB" USING two amounts, an operator and a    *
+000160*  result. LK-OPERATOR of SPACE or LOW-VALUES means "no operator*
+000161*  supplied - run the interactive console menu" (this is how    *
+000162*  main-menu.cob drives the operator-facing calculator); any    *
+000163*  other value means "do the arithmetic and return the result." *
+000164*--------------------------------------------------------------*
+000165 0050-SUBROUTINE-ENTRY.
+000166 ENTRY "BASIC-CALC-SUB" USING LK-FIRST-NUM LK-OPERATOR
+000167         LK-SECOND-NUM LK-RESULT.
+000168     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000169     IF LK-OPERATOR = SPACE OR LK-OPERATOR = LOW-VALUES
+000170         PERFORM 1500-SELECT-OPTIONS THRU 1500-EXIT
+000171         PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000172             UNTIL WS-EXIT-PROGRAM
+000173     ELSE
+000174         PERFORM 7000-RUN-AS-SUBROUTINE THRU 7000-EXIT
+000175     END-IF.
+000176     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000177     GOBACK.
+000178*
+000179*--------------------------------------------------------------*
+000180*  1000-INITIALIZE                                               *
+000181*--------------------------------------------------------------*
+000182 1000-INITIALIZE.
+000183     MOVE "N" TO WS-EXIT-SWITCH.
+000184     OPEN EXTEND CALC-LOG-FILE.
+000185     IF NOT WS-CALC-OK
+000186         OPEN OUTPUT CALC-LOG-FILE
+000187         CLOSE CALC-LOG-FILE
+000188         OPEN EXTEND CALC-LOG-FILE
+000189     END-IF.
+000190 1000-EXIT.
+000191     EXIT.
+000192*
+000193*--------------------------------------------------------------*
+000194*  1500-SELECT-OPTIONS                                          *
+000195*                                                                *
+000196*  Asked once at the start of an interactive session. Rounding  *
+000197*  mode governs whether COMPUTE below rounds to the nearest     *
+000198*  cent or simply truncates; currency governs the code shown    *
+000199*  with the result and, for a zero-decimal currency, whether    *
+000200*  the result is shown as a whole number.                       *
+000201*--------------------------------------------------------------*
+000202 1500-SELECT-OPTIONS.
+000203     DISPLAY "ROUNDING MODE - 1=NEAREST  2=TRUNCATE: "
+000204        WITH NO ADVANCING.
+000205     ACCEPT WS-ROUND-CHOICE.
+000206     IF NOT WS-ROUND-NEAREST AND NOT WS-ROUND-TRUNCATE
+000207        MOVE 1 TO WS-ROUND-CHOICE
+000208     END-IF.
+000209     DISPLAY "CURRENCY - 1=GBP  2=USD  3=JPY: "
+000210        WITH NO ADVANCING.
+000211     ACCEPT WS-CURRENCY-CHOICE.
+000212     EVALUATE WS-CURRENCY-CHOICE
+000213        WHEN 2
+000214            MOVE "USD" TO WS-CURRENCY-CODE
+000215            MOVE 2     TO WS-DECIMAL-PLACES
+000216        WHEN 3
+000217            MOVE "JPY" TO WS-CURRENCY-CODE
+000218            MOVE 0     TO WS-DECIMAL-PLACES
+000219        WHEN OTHER
+000220            MOVE "GBP" TO WS-CURRENCY-CODE
+000221            MOVE 2     TO WS-DECIMAL-PLACES
+000222     END-EVALUATE.
+000223 1500-EXIT.
+000224     EXIT.
+000225*
+000226*--------------------------------------------------------------*
+000227*  2000-PROCESS-MENU                                             *
+000228*--------------------------------------------------------------*
+000229 2000-PROCESS-MENU.
+000230     DISPLAY " ".
+000231     DISPLAY "----------------------------------------".
+000232     DISPLAY "  BASIC CALCULATOR".
+000233     DISPLAY "  1. ADD       (+)".
+000234     DISPLAY "  2. SUBTRACT  (-)".
+000235     DISPLAY "  3. MULTIPLY  (*)".
+000236     DISPLAY "  4. DIVIDE    (/)".
+000237     DISPLAY "  0. EXIT".
+000238     DISPLAY "----------------------------------------".
+000239     DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+000240     ACCEPT WS-MENU-CHOICE.
+000241     EVALUATE WS-MENU-CHOICE
+000242         WHEN 1
+000243             MOVE "+" TO WS-OPERATOR-CHAR
+000244         WHEN 2
+000245             MOVE "-" TO WS-OPERATOR-CHAR
+000246         WHEN 3
+000247             MOVE "*" TO WS-OPERATOR-CHAR
+000248         WHEN 4
+000249             MOVE "/" TO WS-OPERATOR-CHAR
+000250         WHEN 0
+000251             SET WS-EXIT-PROGRAM TO TRUE
+000252             GO TO 2000-EXIT
+000253         WHEN OTHER
+000254             DISPLAY "INVALID CHOICE - TRY AGAIN"
+000255             GO TO 2000-EXIT
+000256     END-EVALUATE.
+000257     PERFORM 3000-GET-OPERANDS THRU 3000-EXIT.
+000258     PERFORM 4000-COMPUTE-RESULT THRU 4000-EXIT.
+000259 2000-EXIT.
+000260     EXIT.
+000261*
+000262*--------------------------------------------------------------*
+000263*  3000-GET-OPERANDS                                             *
+000264*--------------------------------------------------------------*
+000265 3000-GET-OPERANDS.
+000266     MOVE "Enter first number: " TO WS-PROMPT-TEXT.
+000267     PERFORM 3100-ACCEPT-VALID-NUMBER THRU 3100-EXIT.
+000268     MOVE WS-NUMBER-VALUE TO first-num.
+000269     MOVE "Enter second number: " TO WS-PROMPT-TEXT.
+000270     PERFORM 3100-ACCEPT-VALID-NUMBER THRU 3100-EXIT.
+000271     MOVE WS-NUMBER-VALUE TO second-num.
+000272 3000-EXIT.
+000273     EXIT.
+000274*
+000275*--------------------------------------------------------------*
+000276*  3100-ACCEPT-VALID-NUMBER                                      *
+000277*                                                                *
+000278*  Re-prompts, using WS-PROMPT-TEXT, until a signed amount with  *
+000279*  up to two decimal places has been entered.                    *
+000280*--------------------------------------------------------------*
+000281 3100-ACCEPT-VALID-NUMBER.
+000282     SET WS-INPUT-INVALID TO TRUE.
+000283     PERFORM 3110-ACCEPT-ONE-ATTEMPT THRU 3110-EXIT
+000284         UNTIL WS-INPUT-VALID.
+000285 3100-EXIT.
+000286     EXIT.
+000287*
+000288 3110-ACCEPT-ONE-ATTEMPT.
+000289     DISPLAY WS-PROMPT-TEXT WITH NO ADVANCING.
+000290     MOVE SPACES TO WS-INPUT-TEXT.
+000291     ACCEPT WS-INPUT-TEXT.
+000292     PERFORM 3200-VALIDATE-INPUT-TEXT THRU 3200-EXIT.
+000293     IF WS-INPUT-INVALID
+000294        DISPLAY "INVALID ENTRY - E.G. 123.45 OR -99.50"
+000295        MOVE "BADINPUT" TO WS-ERR-CODE
+000296        MOVE "OPERAND ENTRY REJECTED" TO WS-ERR-TEXT
+000297        PERFORM 8000-LOG-ERROR THRU 8000-EXIT
+000298     END-IF.
+000299 3110-EXIT.
+000300     EXIT.
+000301*
+000302 3200-VALIDATE-INPUT-TEXT.
+000303     SET WS-INPUT-INVALID TO TRUE.
+000304     COMPUTE WS-NUMVAL-CHECK =
+000305             FUNCTION TEST-NUMVAL(WS-INPUT-TEXT).
+000306     IF WS-NUMVAL-CHECK NOT = ZERO
+000307         GO TO 3200-EXIT
+000308     END-IF.
+000309     COMPUTE WS-NUM-WORK = FUNCTION NUMVAL(WS-INPUT-TEXT).
+000310     IF WS-NUM-WORK > 9999999.99 OR WS-NUM-WORK < -9999999.99
+000311         GO TO 3200-EXIT
+000312     END-IF.
+000313     MOVE WS-NUM-WORK TO WS-NUMBER-VALUE.
+000314     SET WS-INPUT-VALID TO TRUE.
+000315 3200-EXIT.
+000316     EXIT.
+000317*
+000318*--------------------------------------------------------------*
+000319*  4000-COMPUTE-RESULT                                           *
+000320*--------------------------------------------------------------*
+000321 4000-COMPUTE-RESULT.
+000322     EVALUATE WS-OPERATOR-CHAR
+000323         WHEN "+"
+000324             IF WS-ROUND-TRUNCATE
+000325                 COMPUTE result = first-num + second-num
+000326             ELSE
+000327                COMPUTE result ROUNDED = first-num + second-num
+000328            END-IF
+000329        WHEN "-"
+000330            IF WS-ROUND-TRUNCATE
+000331                COMPUTE result = first-num - second-num
+000332            ELSE
+000333                COMPUTE result ROUNDED = first-num - second-num
+000334            END-IF
+000335        WHEN "*"
+000336            IF WS-ROUND-TRUNCATE
+000337                COMPUTE result = first-num * second-num
+000338            ELSE
+000339                COMPUTE result ROUNDED = first-num * second-num
+000340            END-IF
+000341         WHEN "/"
+000342             IF second-num = ZERO
+000343                 DISPLAY "CANNOT DIVIDE BY ZERO"
+000344                MOVE "DIVZERO" TO WS-ERR-CODE
+000345                MOVE "DIVIDE BY ZERO REJECTED" TO WS-ERR-TEXT
+000346                PERFORM 8000-LOG-ERROR THRU 8000-EXIT
+000347                 GO TO 4000-EXIT
+000348             END-IF
+000349            IF WS-ROUND-TRUNCATE
+000350                COMPUTE result = first-num / second-num
+000351            ELSE
+000352                COMPUTE result ROUNDED = first-num / second-num
+000353            END-IF
+000354     END-EVALUATE.
+000355     IF WS-DECIMAL-PLACES = ZERO
+000356        COMPUTE WS-DISPLAY-WHOLE ROUNDED = result
+000357        DISPLAY "The result is: " WS-CURRENCY-CODE " "
+000358            WS-DISPLAY-WHOLE
+000359     ELSE
+000360        DISPLAY "The result is: " WS-CURRENCY-CODE " " result
+000361     END-IF.
+000362     PERFORM 6000-LOG-TRANSACTION THRU 6000-EXIT.
+000363 4000-EXIT.
+000364     EXIT.
+000365*
+000366*--------------------------------------------------------------*
+000367*  6000-LOG-TRANSACTION                                          *
+000368*--------------------------------------------------------------*
+000369 6000-LOG-TRANSACTION.
+000370     ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+000371     ACCEPT WS-LOG-TIME FROM TIME.
+000372     MOVE WS-LOG-DATE   TO WS-LOG-DATE-OUT.
+000373     MOVE WS-LOG-TIME   TO WS-LOG-TIME-OUT.
+000374     MOVE first-num     TO WS-LOG-FIRST-OUT.
+000375     MOVE WS-OPERATOR-CHAR TO WS-LOG-OP-OUT.
+000376     MOVE second-num    TO WS-LOG-SECOND-OUT.
+000377     MOVE result        TO WS-LOG-RESULT-OUT.
+000378     MOVE WS-LOG-LINE TO CALC-LOG-RECORD.
+000379     WRITE CALC-LOG-RECORD.
+000380 6000-EXIT.
+000381     EXIT.
+000382*
+000383*--------------------------------------------------------------*
+000384*  7000-RUN-AS-SUBROUTINE                                        *
+000385*--------------------------------------------------------------*
+000386 7000-RUN-AS-SUBROUTINE.
+000387     MOVE LK-FIRST-NUM     TO first-num.
+000388     MOVE LK-OPERATOR      TO WS-OPERATOR-CHAR.
+000389     MOVE LK-SECOND-NUM    TO second-num.
+000390     PERFORM 4000-COMPUTE-RESULT THRU 4000-EXIT.
+000391     MOVE result TO LK-RESULT.
+000392 7000-EXIT.
+000393     EXIT.
+000394*
+000395*--------------------------------------------------------------*
+000396*  9000-TERMINATE                                                *
+000397*--------------------------------------------------------------*
+000398 9000-TERMINATE.
+000399     CLOSE CALC-LOG-FILE.
+000400 9000-EXIT.
+000401     EXIT.
+000402*
+000403*--------------------------------------------------------------*
+000404*  8000-LOG-ERROR                                                *
+000405*                                                                *
+000406*  Appends one line to the suite's shared ERROR-LOG. WS-ERR-CODE *
+000407*  and WS-ERR-TEXT must be set by the caller before this is      *
+000408*  PERFORMed.                                                    *
+000409*--------------------------------------------------------------*
+000410 8000-LOG-ERROR.
+000411     MOVE "BASIC-CALCULATOR" TO WS-ERR-PROGRAM.
+000412     CALL "err-log" USING WS-ERR-PROGRAM WS-ERR-CODE
+000413         WS-ERR-TEXT.
+000414 8000-EXIT.
+000415     EXIT.
