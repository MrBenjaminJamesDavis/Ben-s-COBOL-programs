@@ -0,0 +1,141 @@
+      *SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. game-mtly.
+       AUTHOR. ben-james-davis.
+       DATE-WRITTEN. 09th-august-2026.
+      * New program: rolls GAME-STATS-FILE's per-round results up into
+      * a monthly summary (games played, average guesses to win, win
+      * rate) for management reporting, instead of only the round-by-
+      * round leaderboard game-board already produces.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT game-stats-file ASSIGN TO "GAMESTAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT sort-work-file ASSIGN TO "SORTMTLY".
+           SELECT monthly-report-file ASSIGN TO "GAMEMTLY"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  game-stats-file
+            LABEL RECORDS ARE STANDARD.
+         01 game-stats-record.
+            02 in-date PIC 9(8).
+            02 FILLER PIC X(1).
+            02 in-guess-count PIC 9(3).
+            02 FILLER PIC X(1).
+            02 in-won-flag PIC X(1).
+
+      * SRT-RECORD lines up byte-for-byte with game-stats-record above,
+      * splitting the date into its leading year-and-month digits so
+      * the SORT can group rounds by month without an INPUT PROCEDURE.
+        SD  sort-work-file.
+         01 srt-record.
+            02 srt-month PIC 9(6).
+            02 srt-day PIC 9(2).
+            02 FILLER PIC X(1).
+            02 srt-guess-count PIC 9(3).
+            02 FILLER PIC X(1).
+            02 srt-won-flag PIC X(1).
+
+        FD  monthly-report-file
+            LABEL RECORDS ARE STANDARD.
+         01 report-line PIC X(60).
+
+        WORKING-STORAGE SECTION.
+         01 sort-eof-switch PIC X(1) VALUE "N".
+            88 sort-eof VALUE "Y".
+
+         01 current-month PIC 9(6) VALUE ZERO.
+         01 current-month-split REDEFINES current-month.
+            02 current-year PIC 9(4).
+            02 current-month-num PIC 9(2).
+
+         01 games-played PIC 9(5) VALUE ZERO.
+         01 games-won PIC 9(5) VALUE ZERO.
+         01 guesses-won-total PIC 9(7) VALUE ZERO.
+         01 average-guesses PIC 9(3)V99 VALUE ZERO.
+         01 win-rate-pct PIC 9(3)V99 VALUE ZERO.
+
+         01 heading-line PIC X(60) VALUE
+            "MONTH    GAMES PLAYED   AVG GUESSES TO WIN   WIN RATE".
+         01 detail-line.
+            02 dtl-year PIC 9(4).
+            02 FILLER PIC X(1) VALUE "-".
+            02 dtl-month-num PIC 9(2).
+            02 FILLER PIC X(5) VALUE SPACES.
+            02 dtl-games-played PIC ZZZZ9.
+            02 FILLER PIC X(8) VALUE SPACES.
+            02 dtl-average-guesses PIC ZZ9.99.
+            02 FILLER PIC X(9) VALUE SPACES.
+            02 dtl-win-rate PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+         AA-PARA.
+           OPEN OUTPUT monthly-report-file.
+           WRITE report-line FROM heading-line.
+           SORT sort-work-file
+               ON ASCENDING KEY srt-month
+               USING game-stats-file
+               OUTPUT PROCEDURE IS BB-PARA.
+           CLOSE monthly-report-file.
+           STOP RUN.
+
+         BB-PARA.
+           PERFORM CC-PARA.
+           PERFORM DD-PARA UNTIL sort-eof.
+           IF current-month NOT = ZERO
+              PERFORM FF-PARA
+           END-IF.
+
+         CC-PARA.
+           RETURN sort-work-file
+               AT END
+                   SET sort-eof TO TRUE
+           END-RETURN.
+           IF NOT sort-eof
+              MOVE srt-month TO current-month
+           END-IF.
+
+         DD-PARA.
+           IF srt-month NOT = current-month
+              PERFORM FF-PARA
+              MOVE srt-month TO current-month
+              PERFORM EE-PARA
+           END-IF
+           ADD 1 TO games-played
+           IF srt-won-flag = "Y"
+              ADD 1 TO games-won
+              ADD srt-guess-count TO guesses-won-total
+           END-IF
+           RETURN sort-work-file
+               AT END
+                   SET sort-eof TO TRUE
+           END-RETURN.
+
+         EE-PARA.
+           MOVE ZERO TO games-played.
+           MOVE ZERO TO games-won.
+           MOVE ZERO TO guesses-won-total.
+
+         FF-PARA.
+           IF games-won > ZERO
+              COMPUTE average-guesses ROUNDED =
+                  guesses-won-total / games-won
+           ELSE
+              MOVE ZERO TO average-guesses
+           END-IF
+           IF games-played > ZERO
+              COMPUTE win-rate-pct ROUNDED =
+                  (games-won * 100) / games-played
+           ELSE
+              MOVE ZERO TO win-rate-pct
+           END-IF
+           MOVE current-year TO dtl-year.
+           MOVE current-month-num TO dtl-month-num.
+           MOVE games-played TO dtl-games-played.
+           MOVE average-guesses TO dtl-average-guesses.
+           MOVE win-rate-pct TO dtl-win-rate.
+           WRITE report-line FROM detail-line.
