@@ -1,11 +1,42 @@
       *SOURCE FORMAT FREE
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. litl-game.
        AUTHOR. ben-james-davis.
        DATE-WRITTEN. 30th-november-2023.
+      * 09-AUG-2026 BJD: every completed round is now appended to
+      * GAME-STATS-FILE (date and guesses taken) so progress can be
+      * tracked round over round instead of being lost at STOP RUN.
+      * 09-AUG-2026 BJD: my-number is no longer a fixed value - it is
+      * picked at random each round, and the player now chooses the top
+      * of the guessing range instead of it being wired to 8.
+      * 09-AUG-2026 BJD: added an easy/medium/hard difficulty choice
+      * that sets a guess limit, and a "ran out of guesses" outcome.
+      * 09-AUG-2026 BJD: guesses outside the chosen range are now also
+      * appended to the suite's shared ERROR-LOG via err-log.
+      * 09-AUG-2026 BJD: GAME-STATS-FILE now also records whether the
+      * round was won, so a monthly summary can report a win rate.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT game-stats-file ASSIGN TO "GAMESTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS game-stats-status.
 
        DATA DIVISION.
-        WORKING-STORAGE SECTION. 
+        FILE SECTION.
+        FD  game-stats-file
+            LABEL RECORDS ARE STANDARD.
+         01 game-stats-record.
+            02 out-date PIC 9(8).
+            02 FILLER PIC X(1) VALUE SPACE.
+            02 out-guess-count PIC 9(3).
+            02 FILLER PIC X(1) VALUE SPACE.
+            02 out-won-flag PIC X(1).
+
+        WORKING-STORAGE SECTION.
+         01 game-stats-status PIC X(2) VALUE "00".
+            88 game-stats-ok VALUE "00".
       * A '0' indicates a boolean 'False' and a '1' indicates a boolean
       * 'True'.
 
@@ -13,19 +44,47 @@
          01 play-game PIC 9 VALUE 1.
          01 correct-guess PIC 9 VALUE 0.
          01 first-iteration PIC 9 VALUE 1.
+         01 out-of-guesses PIC 9 VALUE 0.
+
+      * Difficulty and guess-limit work areas:
+         01 difficulty-level PIC 9 VALUE 1.
+         01 max-guesses PIC 9(3) VALUE 10.
 
       * Numerical values:
-         01 my-number PIC 9 VALUE 5.
-         01 guess-count PIC 9 VALUE 1.
+         01 my-number PIC 9(3) VALUE 5.
+         01 guess-count PIC 9(3) VALUE 1.
 
       * Numerical values initialized as Null values:
-         01 guess PIC 9 VALUE ZERO.
-                 
-       PROCEDURE DIVISION.     
+         01 guess PIC 9(3) VALUE ZERO.
+
+      * Guessing-range and random-number work areas:
+         01 range-low PIC 9(3) VALUE 1.
+         01 range-high PIC 9(3) VALUE 8.
+         01 range-width PIC 9(3) VALUE ZERO.
+         01 random-seed PIC 9(8) VALUE ZERO.
+         01 random-remainder PIC 9(3) VALUE ZERO.
+
+      * Stats work areas:
+         01 today-date PIC 9(8).
+         01 guesses-taken PIC 9(3).
+
+      * Shared error-log work areas:
+         COPY ERRCALL.
+
+       PROCEDURE DIVISION.
          AA-PARA.
+           MOVE 1 TO play-game.
+           MOVE 1 TO first-iteration.
+           OPEN EXTEND game-stats-file.
+           IF NOT game-stats-ok
+              OPEN OUTPUT game-stats-file
+              CLOSE game-stats-file
+              OPEN EXTEND game-stats-file
+           END-IF.
            PERFORM BB-PARA UNTIL play-game = 0
 
-           STOP RUN.
+           CLOSE game-stats-file.
+           GOBACK.
 
          BB-PARA.
            IF first-iteration = 1 THEN
@@ -33,7 +92,24 @@
               DISPLAY "(0 = No, 1 = Yes)"
               ACCEPT play-game
               MOVE 0 TO first-iteration
-              IF play-game NOT = 0 THEN         
+              IF play-game NOT = 0 THEN
+               DISPLAY "Guess a number between 1 and what? Enter the"
+               DISPLAY "top of the range (2 or higher):"
+               ACCEPT range-high
+               IF range-high < 2 THEN
+                  MOVE 8 TO range-high
+               END-IF
+               DISPLAY "Choose a difficulty level:"
+               DISPLAY "1 = Easy  2 = Medium  3 = Hard"
+               ACCEPT difficulty-level
+               EVALUATE difficulty-level
+                  WHEN 2
+                     MOVE 6 TO max-guesses
+                  WHEN 3
+                     MOVE 4 TO max-guesses
+                  WHEN OTHER
+                     MOVE 10 TO max-guesses
+               END-EVALUATE
                PERFORM CC-PARA UNTIL play-game = 0
                MOVE 1 TO play-game 
               END-IF
@@ -42,26 +118,73 @@
            END-IF.
            
          CC-PARA.
-           DISPLAY "I think of a number between 1 and 8. Can you guess".
+           PERFORM FF-PARA.
+           DISPLAY "I think of a number between " range-low " and "
+              range-high ". Can you guess"
            DISPLAY "my number?"
            MOVE 0 TO correct-guess.
+           MOVE 0 TO out-of-guesses.
            MOVE 1 TO guess-count.
-           PERFORM DD-PARA UNTIL correct-guess = 1.
+           PERFORM DD-PARA
+              UNTIL correct-guess = 1 OR out-of-guesses = 1.
+           IF out-of-guesses = 1 THEN
+              DISPLAY "You ran out of guesses! My number was " my-number
+           END-IF
+           PERFORM EE-PARA.
            DISPLAY "Would you like to keep playing the game?".
            DISPLAY "(0 = No, 1 = Yes)".
            ACCEPT play-game.
 
          DD-PARA.
-           DISPLAY "Enter guess #" guess-count.
-           ADD 1 TO guess-count.
+           DISPLAY "Enter guess #" guess-count " of " max-guesses.
            ACCEPT guess.
+           ADD 1 TO guess-count.
+           IF guess < range-low OR guess > range-high THEN
+              DISPLAY "That guess is outside the range " range-low
+                 " to " range-high "."
+              MOVE "BADGUESS" TO WS-ERR-CODE
+              MOVE "GUESS OUTSIDE CHOSEN RANGE" TO WS-ERR-TEXT
+              PERFORM GG-PARA
+           END-IF
            IF guess = my-number THEN
               DISPLAY "Your guess is correct!"
               MOVE 1 TO correct-guess
            ELSE
-              IF guess < my-number  THEN         
+              IF guess < my-number  THEN
                  DISPLAY "Your guess is too low. . ."
               ELSE IF guess > my-number THEN
                  DISPLAY "Your guess is too high. . ."
               END-IF
+              IF guess-count > max-guesses THEN
+                 MOVE 1 TO out-of-guesses
+              END-IF
+           END-IF.
+
+         EE-PARA.
+           ACCEPT today-date FROM DATE YYYYMMDD.
+           COMPUTE guesses-taken = guess-count - 1.
+           MOVE SPACES TO game-stats-record.
+           MOVE today-date TO out-date.
+           MOVE guesses-taken TO out-guess-count.
+           IF correct-guess = 1 THEN
+              MOVE "Y" TO out-won-flag
+           ELSE
+              MOVE "N" TO out-won-flag
+           END-IF.
+           WRITE game-stats-record.
+           IF NOT game-stats-ok
+              DISPLAY "ERROR WRITING GAME-STATS-RECORD - "
+                 game-stats-status
            END-IF.
+
+         FF-PARA.
+           ACCEPT random-seed FROM TIME.
+           COMPUTE range-width = range-high - range-low + 1.
+           DIVIDE random-seed BY range-width
+              GIVING random-seed REMAINDER random-remainder.
+           COMPUTE my-number = range-low + random-remainder.
+
+         GG-PARA.
+           MOVE "LITL-GAME" TO WS-ERR-PROGRAM.
+           CALL "err-log" USING WS-ERR-PROGRAM WS-ERR-CODE
+              WS-ERR-TEXT.
