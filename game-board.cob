@@ -0,0 +1,87 @@
+      *SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. game-board.
+       AUTHOR. ben-james-davis.
+       DATE-WRITTEN. 09th-august-2026.
+      * New program: leaderboard report over GAME-STATS-FILE, listing
+      * the rounds with the fewest guesses first.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT game-stats-file ASSIGN TO "GAMESTAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT sort-work-file ASSIGN TO "SORTWORK".
+           SELECT board-report-file ASSIGN TO "BOARDOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  game-stats-file
+            LABEL RECORDS ARE STANDARD.
+         01 game-stats-record.
+            02 in-date PIC 9(8).
+            02 FILLER PIC X(1).
+            02 in-guess-count PIC 9(3).
+            02 FILLER PIC X(1).
+            02 in-won-flag PIC X(1).
+
+      * SRT-STATS-RECORD lines up byte-for-byte with game-stats-record
+      * above (the SORT moves the FD record into the SD record raw,
+      * not field-by-field), matching the layout game-mtly.cob already
+      * uses for the same file.
+        SD  sort-work-file.
+         01 srt-stats-record.
+            02 srt-date PIC 9(8).
+            02 FILLER PIC X(1).
+            02 srt-guess-count PIC 9(3).
+            02 FILLER PIC X(1).
+            02 srt-won-flag PIC X(1).
+
+        FD  board-report-file
+            LABEL RECORDS ARE STANDARD.
+         01 board-report-line PIC X(40).
+
+        WORKING-STORAGE SECTION.
+         01 sort-eof-switch PIC X(1) VALUE "N".
+            88 sort-eof VALUE "Y".
+         01 rank-number PIC 9(3) VALUE ZERO.
+         01 max-rank PIC 9(3) VALUE 10.
+
+         01 heading-line PIC X(40)
+            VALUE "RANK  GUESSES  DATE PLAYED".
+         01 detail-line.
+            02 dtl-rank PIC ZZ9.
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 dtl-guess-count PIC ZZ9.
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 dtl-date PIC 9(8).
+
+       PROCEDURE DIVISION.
+         AA-PARA.
+           OPEN OUTPUT board-report-file.
+           WRITE board-report-line FROM heading-line.
+           SORT sort-work-file
+               ON ASCENDING KEY srt-guess-count
+               USING game-stats-file
+               OUTPUT PROCEDURE IS BB-PARA.
+           CLOSE board-report-file.
+           STOP RUN.
+
+         BB-PARA.
+           RETURN sort-work-file
+               AT END
+                   SET sort-eof TO TRUE
+           END-RETURN.
+           PERFORM CC-PARA UNTIL sort-eof OR rank-number >= max-rank.
+
+         CC-PARA.
+           ADD 1 TO rank-number.
+           MOVE rank-number TO dtl-rank.
+           MOVE srt-guess-count TO dtl-guess-count.
+           MOVE srt-date TO dtl-date.
+           WRITE board-report-line FROM detail-line.
+           RETURN sort-work-file
+               AT END
+                   SET sort-eof TO TRUE
+           END-RETURN.
