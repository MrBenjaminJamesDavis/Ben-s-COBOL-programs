@@ -0,0 +1,49 @@
+//BATCHRUN JOB (ACCT),'B DAVIS',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS THE SUITE'S BATCH-CAPABLE PROGRAMS UNATTENDED, ONE STEP
+//* PER PROGRAM. EACH STEP IS CONDITIONED TO BE SKIPPED IF AN
+//* EARLIER STEP DID NOT END WITH A ZERO RETURN CODE.
+//*
+//* PGM= LOAD-MODULE NAMES ARE EACH PROGRAM-ID UPPERCASED WITH
+//* HYPHENS STRIPPED, THEN TRUNCATED/ABBREVIATED TO FIT THE
+//* 8-CHARACTER PDS MEMBER LIMIT WHERE THE STRIPPED NAME IS
+//* LONGER THAN 8 CHARACTERS:
+//*   ADDR-RPT   -> ADDRRPT   (7, NO CHANGE NEEDED)
+//*   GAME-BOARD -> GAMEBRD   (9 STRIPPED, ABBREVIATED TO 7)
+//*   LOOPS      -> LOOPS     (5, NO CHANGE NEEDED)
+//*   CALC-RCON  -> CALCRCON  (8, NO CHANGE NEEDED)
+//* THE LOAD LIBRARY MUST CATALOG EACH PROGRAM UNDER THE NAME
+//* SHOWN HERE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ADDRRPT,PARM='1'
+//STEPLIB  DD  DSN=SUITE.LOADLIB,DISP=SHR
+//ADDRFILE DD  DSN=SUITE.ADDR.FILE,DISP=SHR
+//SORTWORK DD  UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DISP=(NEW,DELETE)
+//RPTOUT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=GAMEBRD,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=SUITE.LOADLIB,DISP=SHR
+//GAMESTAT DD  DSN=SUITE.GAME.STATS,DISP=SHR
+//SORTWORK DD  UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DISP=(NEW,DELETE)
+//BOARDOUT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=LOOPS,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD  DSN=SUITE.LOADLIB,DISP=SHR
+//LOOPCTL  DD  DSN=SUITE.LOOP.CONTROL,DISP=SHR
+//LOOPCKPT DD  DSN=SUITE.LOOP.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=CALCRCON,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030))
+//STEPLIB  DD  DSN=SUITE.LOADLIB,DISP=SHR
+//CALCLOG  DD  DSN=SUITE.CALC.LOG,DISP=SHR
+//ERRLOG   DD  DSN=SUITE.ERROR.LOG,DISP=SHR
+//RECONOUT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
