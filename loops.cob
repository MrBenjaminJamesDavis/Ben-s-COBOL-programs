@@ -1,19 +1,114 @@
-000001 IDENTIFICATION DIVISION. 
+000001 IDENTIFICATION DIVISION.
 000002 PROGRAM-ID. loops.
 000003 AUTHOR. ben-james-davis.
 000004 DATE-WRITTEN. 29th-november-2023.
-000005
-000006 DATA DIVISION. 
-000007  WORKING-STORAGE SECTION.
-000009   01 ny-number PIC 99 VALUE 10.
-000010   01 counter PIC 99 VALUE 1.
-000011
-000012 PROCEDURE DIVISION.
-000013   AA-PARA.
-000014     PERFORM BB-PARA UNTIL counter >= 10.
-000015
-000016     STOP RUN.
-000017        
-000018   BB-PARA.
-000019     DISPLAY "The counter is at: " counter.
-000020     ADD 1 TO counter.
\ No newline at end of file
+000005*09-AUG-2026 BJD: counter range now comes from a control record
+000006*instead of a hardcoded literal 10.
+000007*09-AUG-2026 BJD: the counting loop now checkpoints after every
+000008*value and restarts from the last checkpoint if it was left
+000009*running when the job was previously cut short.
+000010*09-AUG-2026 BJD: a control record with a start value at or past
+000011*its end value is now logged to the suite's shared ERROR-LOG
+000012*and the loop falls back to its default 1-through-10 range.
+000013
+000014 ENVIRONMENT DIVISION.
+000015 INPUT-OUTPUT SECTION.
+000016 FILE-CONTROL.
+000017     SELECT RUN-CONTROL-FILE ASSIGN TO "LOOPCTL"
+000018         ORGANIZATION IS LINE SEQUENTIAL
+000019         FILE STATUS IS CTL-FILE-STATUS.
+000020     SELECT CHECKPOINT-FILE ASSIGN TO "LOOPCKPT"
+000021         ORGANIZATION IS LINE SEQUENTIAL
+000022         FILE STATUS IS CKPT-FILE-STATUS.
+000023
+000024 DATA DIVISION.
+000025  FILE SECTION.
+000026  FD  RUN-CONTROL-FILE
+000027      LABEL RECORDS ARE STANDARD.
+000028   01 RUN-CONTROL-RECORD.
+000029      02 CTL-START-VALUE PIC 99.
+000030      02 FILLER PIC X VALUE SPACE.
+000031      02 CTL-END-VALUE PIC 99.
+000032
+000033  FD  CHECKPOINT-FILE
+000034      LABEL RECORDS ARE STANDARD.
+000035   01 CHECKPOINT-RECORD.
+000036      02 CKPT-COUNTER PIC 99.
+000037
+000038  WORKING-STORAGE SECTION.
+000039   01 CTL-FILE-STATUS PIC XX.
+000040      88 CTL-FILE-OK VALUE "00".
+000041   01 CKPT-FILE-STATUS PIC XX.
+000042      88 CKPT-FILE-OK VALUE "00".
+000043   01 CKPT-EOF-SWITCH PIC X VALUE "N".
+000044      88 CKPT-EOF VALUE "Y".
+000045   01 last-checkpoint-value PIC 99 VALUE ZERO.
+000046   01 has-checkpoint PIC 9 VALUE 0.
+000047      88 checkpoint-found VALUE 1.
+000048   01 counter PIC 99 VALUE 1.
+000049   01 end-value PIC 99 VALUE 10.
+000050
+000051     COPY ERRCALL.
+000052
+000053 PROCEDURE DIVISION.
+000054   AA-PARA.
+000055     PERFORM CC-PARA.
+000056     PERFORM DD-PARA.
+000057     IF counter >= end-value
+000058        PERFORM II-PARA
+000059        MOVE 1 TO counter
+000060        MOVE 10 TO end-value
+000061     END-IF.
+000062     IF checkpoint-found
+000063        COMPUTE counter = last-checkpoint-value + 1
+000064     END-IF.
+000065     OPEN OUTPUT CHECKPOINT-FILE.
+000066     PERFORM BB-PARA UNTIL counter >= end-value.
+000067     CLOSE CHECKPOINT-FILE.
+000068     PERFORM HH-PARA.
+000069
+000070     STOP RUN.
+000071
+000072   BB-PARA.
+000073     DISPLAY "The counter is at: " counter.
+000074     MOVE counter TO CKPT-COUNTER.
+000075     WRITE CHECKPOINT-RECORD.
+000076     ADD 1 TO counter.
+000077
+000078   CC-PARA.
+000079     OPEN INPUT RUN-CONTROL-FILE.
+000080     IF CTL-FILE-OK
+000081        READ RUN-CONTROL-FILE
+000082           NOT AT END
+000083              MOVE CTL-START-VALUE TO counter
+000084              MOVE CTL-END-VALUE TO end-value
+000085        END-READ
+000086     END-IF.
+000087     CLOSE RUN-CONTROL-FILE.
+000088
+000089   DD-PARA.
+000090     OPEN INPUT CHECKPOINT-FILE.
+000091     IF CKPT-FILE-OK
+000092        PERFORM GG-PARA UNTIL CKPT-EOF
+000093     END-IF.
+000094     CLOSE CHECKPOINT-FILE.
+000095
+000096   GG-PARA.
+000097     READ CHECKPOINT-FILE
+000098        AT END
+000099           SET CKPT-EOF TO TRUE
+000100        NOT AT END
+000101           MOVE CKPT-COUNTER TO last-checkpoint-value
+000102           MOVE 1 TO has-checkpoint
+000103     END-READ.
+000104
+000105   HH-PARA.
+000106     OPEN OUTPUT CHECKPOINT-FILE.
+000107     CLOSE CHECKPOINT-FILE.
+000108
+000109   II-PARA.
+000110     MOVE "LOOPS" TO WS-ERR-PROGRAM.
+000111     MOVE "BADCTL" TO WS-ERR-CODE.
+000112     MOVE "CONTROL START AT OR PAST END VALUE" TO WS-ERR-TEXT.
+000113     CALL "err-log" USING WS-ERR-PROGRAM WS-ERR-CODE
+000114         WS-ERR-TEXT.
