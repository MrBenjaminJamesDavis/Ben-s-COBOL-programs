@@ -0,0 +1,76 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. opr-sign.
+000003 AUTHOR. ben-james-davis.
+000004 INSTALLATION. HEAD-OFFICE.
+000005 DATE-WRITTEN. 09th-august-2026.
+000006 DATE-COMPILED.
+000007*
+000008*--------------------------------------------------------------*
+000009*  OPR-SIGN is a shared utility subroutine. Any program in the *
+000010*  suite that needs to check an operator sign-on CALLs it with *
+000011*  an ID and a password and gets back "Y" or "N".               *
+000012*                                                                *
+000013*  09-AUG-2026 BJD: OPERATOR-FILE has no maintenance program of  *
+000014*  its own, so a fresh environment would never have one record  *
+000015*  on it and nobody could ever sign on. If the file is missing,  *
+000016*  OPR-SIGN now creates it and seeds it with one default         *
+000017*  operator (ID/PASSWORD "DEFAULT ") so the menu is usable out   *
+000018*  of the box; sites that want real operator records can add    *
+000019*  them the same way ADDR-FILE records are added today.          *
+000020*--------------------------------------------------------------*
+000021 ENVIRONMENT DIVISION.
+000022 INPUT-OUTPUT SECTION.
+000023 FILE-CONTROL.
+000024     SELECT OPERATOR-FILE ASSIGN TO "OPERFILE"
+000025         ORGANIZATION IS INDEXED
+000026         ACCESS MODE IS RANDOM
+000027         RECORD KEY IS OPR-ID
+000028         FILE STATUS IS WS-OPR-STATUS.
+000029*
+000030 DATA DIVISION.
+000031 FILE SECTION.
+000032 FD  OPERATOR-FILE
+000033     LABEL RECORDS ARE STANDARD.
+000034     COPY OPERREC.
+000035*
+000036 WORKING-STORAGE SECTION.
+000037 01  WS-OPR-STATUS           PIC XX.
+000038     88  WS-OPR-OK                    VALUE "00".
+000039*
+000040 LINKAGE SECTION.
+000041 01  LK-OPR-ID               PIC X(08).
+000042 01  LK-OPR-PASSWORD         PIC X(08).
+000043 01  LK-SIGNON-OK            PIC X(01).
+000044     88  LK-SIGNON-VALID              VALUE "Y".
+000045*
+000046 PROCEDURE DIVISION USING LK-OPR-ID LK-OPR-PASSWORD
+000047         LK-SIGNON-OK.
+000048*
+000049*--------------------------------------------------------------*
+000050*  0000-MAINLINE                                                *
+000051*--------------------------------------------------------------*
+000052 0000-MAINLINE.
+000053     MOVE "N" TO LK-SIGNON-OK.
+000054     OPEN INPUT OPERATOR-FILE.
+000055     IF NOT WS-OPR-OK
+000056         OPEN OUTPUT OPERATOR-FILE
+000057         MOVE "DEFAULT " TO OPR-ID
+000058         MOVE "DEFAULT " TO OPR-PASSWORD
+000059         MOVE "DEFAULT OPERATOR" TO OPR-NAME
+000060         WRITE OPERATOR-RECORD
+000061         CLOSE OPERATOR-FILE
+000062         OPEN INPUT OPERATOR-FILE
+000063     END-IF.
+000064     IF WS-OPR-OK
+000065         MOVE LK-OPR-ID TO OPR-ID
+000066         READ OPERATOR-FILE
+000067             INVALID KEY
+000068                 CONTINUE
+000069             NOT INVALID KEY
+000070                 IF OPR-PASSWORD = LK-OPR-PASSWORD
+000071                     MOVE "Y" TO LK-SIGNON-OK
+000072                 END-IF
+000073         END-READ
+000074         CLOSE OPERATOR-FILE
+000075     END-IF.
+000076     GOBACK.
