@@ -1,22 +1,526 @@
 000001 IDENTIFICATION DIVISION.
 000002 PROGRAM-ID. adress-finder.
 000003 AUTHOR. ben-james-davis.
-000004 DATE-WRITTEN. 28th-november-2023.
-000005
-000006 DATA DIVISION.
-000007  WORKING-STORAGE SECTION. 
-000008
-000009  01 user-name PIC A(30) VALUE "Ben James Davis".
-000010
-000011  01 user-address.
-000012   02 house-number PIC 999 VALUE 511.
-000013   02 street-name PIC A(30) VALUE "Loampit Vale".
-000014   02 city-name PIC A(15) VALUE "London".
-000015   02 county-name PIC A(30) VALUE "Lewisham".
-000016   02 postcode PIC X(9) VALUE "SE13 7SD".
-000017
-000018 PROCEDURE DIVISION.
-000019     DISPLAY "Name: " user-name.
-000020     DISPLAY "Address: " user-address.
-000021     DISPLAY "You live in " city-name.
-000022     STOP RUN.
+000004 INSTALLATION. HEAD-OFFICE.
+000005 DATE-WRITTEN. 28th-november-2023.
+000006 DATE-COMPILED.
+000007*
+000008*--------------------------------------------------------------*
+000009*  MODIFICATION HISTORY                                        *
+000010*                                                               *
+000011*  09-AUG-2026  BJD  Rebuilt around ADDR-FILE (indexed, keyed  *
+000012*                    by name) with an ADD/CHANGE/DISPLAY menu  *
+000013*                    in place of the single hardcoded record.  *
+000014*  09-AUG-2026  BJD  Added UK postcode shape validation on     *
+000015*                    ADD and CHANGE so bad postcodes cannot    *
+000016*                    be saved.                                 *
+000017*  09-AUG-2026  BJD  Added partial-name search (menu option 4) *
+000018*                    so a name fragment finds every match.     *
+000019*  09-AUG-2026  BJD  Ends with GOBACK instead of STOP RUN so   *
+000020*                    the program can be CALLed from MAIN-MENU  *
+000021*                    as well as run standalone.                *
+000022*  09-AUG-2026  BJD  ADDR-RECORD moved into the shared ADDRREC *
+000023*                    copybook so it stays in step with addr-  *
+000024*                    rpt's copy of the layout.                 *
+000025*  09-AUG-2026  BJD  Added a mailing-label print option (menu  *
+000026*                    5) that lays a record out over several    *
+000027*                    lines instead of just DISPLAYing it.      *
+000028*  09-AUG-2026  BJD  Added a REGION-FILE lookup keyed by       *
+000029*                    postcode prefix so county name is filled  *
+000030*                    in automatically instead of typed by      *
+000031*                    hand on ADD.                               *
+000032*--------------------------------------------------------------*
+000033 ENVIRONMENT DIVISION.
+000034 INPUT-OUTPUT SECTION.
+000035 FILE-CONTROL.
+000036     SELECT ADDR-FILE ASSIGN TO "ADDRFILE"
+000037         ORGANIZATION IS INDEXED
+000038         ACCESS MODE IS DYNAMIC
+000039         RECORD KEY IS ADDR-NAME
+000040         FILE STATUS IS WS-ADDR-STATUS.
+000041     SELECT LABEL-FILE ASSIGN TO "LABELOUT"
+000042         ORGANIZATION IS LINE SEQUENTIAL
+000043         FILE STATUS IS WS-LBL-STATUS.
+000044     SELECT REGION-FILE ASSIGN TO "REGNFILE"
+000045        ORGANIZATION IS INDEXED
+000046        ACCESS MODE IS RANDOM
+000047        RECORD KEY IS RGN-POSTCODE-PREFIX
+000048        FILE STATUS IS WS-RGN-STATUS.
+000049*
+000050 DATA DIVISION.
+000051 FILE SECTION.
+000052 FD  ADDR-FILE
+000053     LABEL RECORDS ARE STANDARD.
+000054     COPY ADDRREC.
+000055*
+000056 FD  LABEL-FILE
+000057     LABEL RECORDS ARE STANDARD.
+000058 01  LABEL-LINE              PIC X(40).
+000059*
+000060 FD  REGION-FILE
+000061     LABEL RECORDS ARE STANDARD.
+000062     COPY REGNREC.
+000063*
+000064 WORKING-STORAGE SECTION.
+000065*
+000066*--------------------------------------------------------------*
+000067*  SWITCHES                                                     *
+000068*--------------------------------------------------------------*
+000069 01  WS-SWITCHES.
+000070     05  WS-EXIT-SWITCH      PIC X(01) VALUE "N".
+000071         88  WS-EXIT-PROGRAM         VALUE "Y".
+000072     05  WS-FOUND-SWITCH     PIC X(01) VALUE "N".
+000073         88  WS-RECORD-FOUND          VALUE "Y".
+000074         88  WS-RECORD-NOT-FOUND      VALUE "N".
+000075*
+000076 01  WS-ADDR-STATUS          PIC X(02) VALUE "00".
+000077     88  WS-ADDR-OK                    VALUE "00".
+000078     88  WS-ADDR-EOF                   VALUE "10".
+000079     88  WS-ADDR-NOT-FOUND             VALUE "23".
+000080     88  WS-ADDR-DUPLICATE             VALUE "22".
+000081*
+000082 01  WS-LBL-STATUS           PIC X(02) VALUE "00".
+000083     88  WS-LBL-OK                     VALUE "00".
+000084*
+000085 01  WS-RGN-STATUS           PIC X(02) VALUE "00".
+000086     88  WS-RGN-OK                     VALUE "00".
+000087*
+000088 01  WS-RGN-AVAIL-SWITCH     PIC X(01) VALUE "N".
+000089     88  WS-RGN-AVAILABLE             VALUE "Y".
+000090*
+000091 01  WS-MENU-CHOICE          PIC 9(01) VALUE ZERO.
+000092*
+000093*--------------------------------------------------------------*
+000094*  PARTIAL-NAME SEARCH WORK AREAS                                *
+000095*--------------------------------------------------------------*
+000096 01  WS-SEARCH-TEXT           PIC X(30).
+000097 01  WS-SEARCH-LEN            PIC 9(02).
+000098 01  WS-SCAN-POS              PIC 9(02).
+000099 01  WS-SCAN-MAX-POS          PIC 9(02).
+000100 01  WS-MATCH-COUNT           PIC 9(03) VALUE ZERO.
+000101*
+000102*--------------------------------------------------------------*
+000103*  WORK RECORD USED FOR ADD / CHANGE / DISPLAY                  *
+000104*--------------------------------------------------------------*
+000105 01  WS-WORK-RECORD.
+000106     05  WS-WORK-NAME        PIC X(30).
+000107     05  WS-WORK-HOUSE-NUMBER PIC 9(03).
+000108     05  WS-WORK-STREET-NAME PIC X(30).
+000109     05  WS-WORK-CITY-NAME   PIC X(15).
+000110     05  WS-WORK-COUNTY-NAME PIC X(30).
+000111     05  WS-WORK-POSTCODE    PIC X(09).
+000112*
+000113*--------------------------------------------------------------*
+000114*  POSTCODE SHAPE VALIDATION WORK AREAS                         *
+000115*                                                                *
+000116*  Each character of the postcode is classified as L (letter),  *
+000117*  N (digit) or S (space) to build a 9-character "shape" which  *
+000118*  is then matched against the standard UK postcode shapes.     *
+000119*--------------------------------------------------------------*
+000120 01  WS-PC-VALID-SWITCH      PIC X(01) VALUE "N".
+000121     88  WS-PC-VALID                   VALUE "Y".
+000122     88  WS-PC-INVALID                 VALUE "N".
+000123*
+000124 01  WS-PC-WORK-AREA.
+000125     05  WS-PC-INPUT         PIC X(09).
+000126     05  WS-PC-SHAPE         PIC X(09).
+000127     05  WS-PC-INDEX         PIC 9(02).
+000128     05  WS-PC-CHAR          PIC X(01).
+000129     05  WS-SHAPE-INDEX      PIC 9(02).
+000130*
+000131 01  WS-VALID-SHAPES-LIST.
+000132     05  FILLER              PIC X(09) VALUE "LLNLSNLLS".
+000133     05  FILLER              PIC X(09) VALUE "LNLSNLLSS".
+000134     05  FILLER              PIC X(09) VALUE "LNSNLLSSS".
+000135     05  FILLER              PIC X(09) VALUE "LNNSNLLSS".
+000136     05  FILLER              PIC X(09) VALUE "LLNSNLLSS".
+000137     05  FILLER              PIC X(09) VALUE "LLNNSNLLS".
+000138 01  WS-VALID-SHAPES REDEFINES WS-VALID-SHAPES-LIST.
+000139     05  WS-VALID-SHAPE-ENTRY OCCURS 6 TIMES
+000140                              PIC X(09).
+000141*
+000142*--------------------------------------------------------------*
+000143*  SHARED ERROR-LOG WORK AREAS                                  *
+000144*--------------------------------------------------------------*
+000145     COPY ERRCALL.
+000146*
+000147 PROCEDURE DIVISION.
+000148*
+000149*--------------------------------------------------------------*
+000150*  0000-MAINLINE                                                *
+000151*--------------------------------------------------------------*
+000152 0000-MAINLINE.
+000153     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000154     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000155         UNTIL WS-EXIT-PROGRAM.
+000156     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000157     GOBACK.
+000158*
+000159*--------------------------------------------------------------*
+000160*  1000-INITIALIZE                                               *
+000161*--------------------------------------------------------------*
+000162 1000-INITIALIZE.
+000163     MOVE "N" TO WS-EXIT-SWITCH.
+000164     OPEN I-O ADDR-FILE.
+000165     IF NOT WS-ADDR-OK
+000166         DISPLAY "ADDR-FILE NOT FOUND - CREATING NEW FILE"
+000167         CLOSE ADDR-FILE
+000168         OPEN OUTPUT ADDR-FILE
+000169         CLOSE ADDR-FILE
+000170         OPEN I-O ADDR-FILE
+000171     END-IF.
+000172     OPEN INPUT REGION-FILE.
+000173     IF WS-RGN-OK
+000174         SET WS-RGN-AVAILABLE TO TRUE
+000175     END-IF.
+000176 1000-EXIT.
+000177     EXIT.
+000178*
+000179*--------------------------------------------------------------*
+000180*  2000-PROCESS-MENU                                             *
+000181*--------------------------------------------------------------*
+000182 2000-PROCESS-MENU.
+000183     DISPLAY " ".
+000184     DISPLAY "----------------------------------------".
+000185     DISPLAY "  ADDRESS BOOK".
+000186     DISPLAY "  1. ADD AN ADDRESS".
+000187     DISPLAY "  2. CHANGE AN ADDRESS".
+000188     DISPLAY "  3. DISPLAY AN ADDRESS".
+000189     DISPLAY "  4. SEARCH BY NAME".
+000190     DISPLAY "  5. PRINT MAILING LABEL".
+000191     DISPLAY "  0. EXIT".
+000192     DISPLAY "----------------------------------------".
+000193     DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+000194     ACCEPT WS-MENU-CHOICE.
+000195     EVALUATE WS-MENU-CHOICE
+000196         WHEN 1
+000197             PERFORM 3000-ADD-RECORD THRU 3000-EXIT
+000198         WHEN 2
+000199             PERFORM 4000-CHANGE-RECORD THRU 4000-EXIT
+000200         WHEN 3
+000201             PERFORM 5000-DISPLAY-RECORD THRU 5000-EXIT
+000202         WHEN 4
+000203             PERFORM 6000-SEARCH-RECORDS THRU 6000-EXIT
+000204        WHEN 5
+000205            PERFORM 7000-PRINT-LABEL THRU 7000-EXIT
+000206         WHEN 0
+000207             SET WS-EXIT-PROGRAM TO TRUE
+000208         WHEN OTHER
+000209             DISPLAY "INVALID CHOICE - TRY AGAIN"
+000210     END-EVALUATE.
+000211 2000-EXIT.
+000212     EXIT.
+000213*
+000214*--------------------------------------------------------------*
+000215*  3000-ADD-RECORD                                               *
+000216*--------------------------------------------------------------*
+000217 3000-ADD-RECORD.
+000218     DISPLAY "ENTER NAME: " WITH NO ADVANCING.
+000219     ACCEPT WS-WORK-NAME.
+000220     DISPLAY "ENTER HOUSE NUMBER: " WITH NO ADVANCING.
+000221     ACCEPT WS-WORK-HOUSE-NUMBER.
+000222     DISPLAY "ENTER STREET NAME: " WITH NO ADVANCING.
+000223     ACCEPT WS-WORK-STREET-NAME.
+000224     DISPLAY "ENTER CITY NAME: " WITH NO ADVANCING.
+000225     ACCEPT WS-WORK-CITY-NAME.
+000226     DISPLAY "ENTER POSTCODE: " WITH NO ADVANCING.
+000227     ACCEPT WS-WORK-POSTCODE.
+000228     MOVE WS-WORK-POSTCODE TO WS-PC-INPUT.
+000229     PERFORM 3900-VALIDATE-POSTCODE THRU 3900-EXIT.
+000230     MOVE WS-PC-INPUT           TO WS-WORK-POSTCODE.
+000231     PERFORM 3950-LOOKUP-REGION THRU 3950-EXIT.
+000232     MOVE WS-WORK-NAME         TO ADDR-NAME.
+000233     MOVE WS-WORK-HOUSE-NUMBER TO ADDR-HOUSE-NUMBER.
+000234     MOVE WS-WORK-STREET-NAME  TO ADDR-STREET-NAME.
+000235     MOVE WS-WORK-CITY-NAME    TO ADDR-CITY-NAME.
+000236     MOVE WS-WORK-COUNTY-NAME  TO ADDR-COUNTY-NAME.
+000237     MOVE WS-WORK-POSTCODE     TO ADDR-POSTCODE.
+000238     WRITE ADDR-RECORD.
+000239     IF WS-ADDR-DUPLICATE
+000240         DISPLAY "AN ADDRESS FOR THAT NAME ALREADY EXISTS"
+000241         GO TO 3000-EXIT
+000242     END-IF.
+000243     IF NOT WS-ADDR-OK
+000244         DISPLAY "ERROR WRITING ADDRESS - STATUS " WS-ADDR-STATUS
+000245         GO TO 3000-EXIT
+000246     END-IF.
+000247     DISPLAY "ADDRESS ADDED".
+000248 3000-EXIT.
+000249     EXIT.
+000250*
+000251*--------------------------------------------------------------*
+000252*  3900-VALIDATE-POSTCODE                                        *
+000253*                                                                *
+000254*  Re-prompts until WS-PC-INPUT matches one of the standard UK   *
+000255*  postcode shapes (see WS-VALID-SHAPES-LIST above).             *
+000256*--------------------------------------------------------------*
+000257 3900-VALIDATE-POSTCODE.
+000258     PERFORM 3910-CHECK-ONE-POSTCODE THRU 3910-EXIT
+000259         UNTIL WS-PC-VALID.
+000260 3900-EXIT.
+000261     EXIT.
+000262*
+000263 3910-CHECK-ONE-POSTCODE.
+000264     MOVE SPACES TO WS-PC-SHAPE.
+000265     PERFORM 3920-CLASSIFY-CHAR THRU 3920-EXIT
+000266         VARYING WS-PC-INDEX FROM 1 BY 1
+000267         UNTIL WS-PC-INDEX > 9.
+000268     SET WS-PC-INVALID TO TRUE.
+000269     PERFORM 3930-COMPARE-SHAPE THRU 3930-EXIT
+000270         VARYING WS-SHAPE-INDEX FROM 1 BY 1
+000271         UNTIL WS-SHAPE-INDEX > 6 OR WS-PC-VALID.
+000272     IF WS-PC-INVALID
+000273         DISPLAY "POSTCODE FORMAT NOT VALID - E.G. SE13 7SD"
+000274         DISPLAY "RE-ENTER POSTCODE: " WITH NO ADVANCING
+000275         ACCEPT WS-PC-INPUT
+000276     END-IF.
+000277 3910-EXIT.
+000278     EXIT.
+000279*
+000280 3920-CLASSIFY-CHAR.
+000281     MOVE WS-PC-INPUT(WS-PC-INDEX:1) TO WS-PC-CHAR.
+000282     EVALUATE TRUE
+000283         WHEN WS-PC-CHAR = SPACE
+000284             MOVE "S" TO WS-PC-SHAPE(WS-PC-INDEX:1)
+000285         WHEN WS-PC-CHAR IS ALPHABETIC
+000286             MOVE "L" TO WS-PC-SHAPE(WS-PC-INDEX:1)
+000287         WHEN WS-PC-CHAR IS NUMERIC
+000288             MOVE "N" TO WS-PC-SHAPE(WS-PC-INDEX:1)
+000289         WHEN OTHER
+000290             MOVE "X" TO WS-PC-SHAPE(WS-PC-INDEX:1)
+000291     END-EVALUATE.
+000292 3920-EXIT.
+000293     EXIT.
+000294*
+000295 3930-COMPARE-SHAPE.
+000296     IF WS-PC-SHAPE = WS-VALID-SHAPE-ENTRY(WS-SHAPE-INDEX)
+000297         SET WS-PC-VALID TO TRUE
+000298     END-IF.
+000299 3930-EXIT.
+000300     EXIT.
+000301*
+000302*--------------------------------------------------------------*
+000303*  3950-LOOKUP-REGION                                            *
+000304*                                                                *
+000305*  Looks WS-PC-INPUT's first two characters up in REGION-FILE   *
+000306*  and, when found, uses RGN-COUNTY-NAME to fill in the county  *
+000307*  automatically instead of asking the operator to type it.     *
+000308*  Falls back to asking when REGION-FILE is not available or    *
+000309*  the prefix is not on file.                                   *
+000310*--------------------------------------------------------------*
+000311 3950-LOOKUP-REGION.
+000312     MOVE SPACES TO WS-WORK-COUNTY-NAME.
+000313     IF WS-RGN-AVAILABLE
+000314         MOVE WS-PC-INPUT(1:2) TO RGN-POSTCODE-PREFIX
+000315         READ REGION-FILE
+000316             INVALID KEY
+000317                 CONTINUE
+000318             NOT INVALID KEY
+000319                 MOVE RGN-COUNTY-NAME TO WS-WORK-COUNTY-NAME
+000320         END-READ
+000321     END-IF.
+000322     IF WS-WORK-COUNTY-NAME = SPACES
+000323         DISPLAY "ENTER COUNTY NAME: " WITH NO ADVANCING
+000324         ACCEPT WS-WORK-COUNTY-NAME
+000325     ELSE
+000326         DISPLAY "COUNTY NAME SET FROM POSTCODE: "
+000327             WS-WORK-COUNTY-NAME
+000328     END-IF.
+000329 3950-EXIT.
+000330     EXIT.
+000331*
+000332*--------------------------------------------------------------*
+000333*  4000-CHANGE-RECORD                                            *
+000334*--------------------------------------------------------------*
+000335 4000-CHANGE-RECORD.
+000336     DISPLAY "ENTER NAME TO CHANGE: " WITH NO ADVANCING.
+000337     ACCEPT WS-WORK-NAME.
+000338     MOVE WS-WORK-NAME TO ADDR-NAME.
+000339     READ ADDR-FILE
+000340         INVALID KEY
+000341             DISPLAY "NO ADDRESS FOUND FOR THAT NAME"
+000342             MOVE "NOTFOUND" TO WS-ERR-CODE
+000343             MOVE "CHANGE - NAME NOT FOUND" TO WS-ERR-TEXT
+000344             PERFORM 8000-LOG-ERROR THRU 8000-EXIT
+000345             GO TO 4000-EXIT
+000346     END-READ.
+000347     DISPLAY "CURRENT ADDRESS:".
+000348     DISPLAY "  HOUSE NUMBER: " ADDR-HOUSE-NUMBER.
+000349     DISPLAY "  STREET NAME:  " ADDR-STREET-NAME.
+000350     DISPLAY "  CITY NAME:    " ADDR-CITY-NAME.
+000351     DISPLAY "  COUNTY NAME:  " ADDR-COUNTY-NAME.
+000352     DISPLAY "  POSTCODE:     " ADDR-POSTCODE.
+000353     DISPLAY "ENTER NEW HOUSE NUMBER: " WITH NO ADVANCING.
+000354     ACCEPT ADDR-HOUSE-NUMBER.
+000355     DISPLAY "ENTER NEW STREET NAME: " WITH NO ADVANCING.
+000356     ACCEPT ADDR-STREET-NAME.
+000357     DISPLAY "ENTER NEW CITY NAME: " WITH NO ADVANCING.
+000358     ACCEPT ADDR-CITY-NAME.
+000359     DISPLAY "ENTER NEW COUNTY NAME: " WITH NO ADVANCING.
+000360     ACCEPT ADDR-COUNTY-NAME.
+000361     DISPLAY "ENTER NEW POSTCODE: " WITH NO ADVANCING.
+000362     ACCEPT ADDR-POSTCODE.
+000363     MOVE ADDR-POSTCODE TO WS-PC-INPUT.
+000364     PERFORM 3900-VALIDATE-POSTCODE THRU 3900-EXIT.
+000365     MOVE WS-PC-INPUT TO ADDR-POSTCODE.
+000366     REWRITE ADDR-RECORD
+000367         INVALID KEY
+000368             DISPLAY "ERROR UPDATING ADDRESS - " WS-ADDR-STATUS
+000369             GO TO 4000-EXIT
+000370     END-REWRITE.
+000371     DISPLAY "ADDRESS CHANGED".
+000372 4000-EXIT.
+000373     EXIT.
+000374*
+000375*--------------------------------------------------------------*
+000376*  5000-DISPLAY-RECORD                                           *
+000377*--------------------------------------------------------------*
+000378 5000-DISPLAY-RECORD.
+000379     DISPLAY "ENTER NAME TO DISPLAY: " WITH NO ADVANCING.
+000380     ACCEPT WS-WORK-NAME.
+000381     MOVE WS-WORK-NAME TO ADDR-NAME.
+000382     READ ADDR-FILE
+000383         INVALID KEY
+000384             DISPLAY "NO ADDRESS FOUND FOR THAT NAME"
+000385             MOVE "NOTFOUND" TO WS-ERR-CODE
+000386             MOVE "DISPLAY - NAME NOT FOUND" TO WS-ERR-TEXT
+000387             PERFORM 8000-LOG-ERROR THRU 8000-EXIT
+000388             GO TO 5000-EXIT
+000389     END-READ.
+000390     DISPLAY "NAME:         " ADDR-NAME.
+000391     DISPLAY "HOUSE NUMBER: " ADDR-HOUSE-NUMBER.
+000392     DISPLAY "STREET NAME:  " ADDR-STREET-NAME.
+000393     DISPLAY "CITY NAME:    " ADDR-CITY-NAME.
+000394     DISPLAY "COUNTY NAME:  " ADDR-COUNTY-NAME.
+000395     DISPLAY "POSTCODE:     " ADDR-POSTCODE.
+000396 5000-EXIT.
+000397     EXIT.
+000398*
+000399*--------------------------------------------------------------*
+000400*  6000-SEARCH-RECORDS                                           *
+000401*                                                                *
+000402*  Scans ADDR-FILE from the start and lists every record whose  *
+000403*  name contains the entered text anywhere within it.           *
+000404*--------------------------------------------------------------*
+000405 6000-SEARCH-RECORDS.
+000406     DISPLAY "ENTER NAME (OR PART OF NAME): " WITH NO ADVANCING.
+000407     ACCEPT WS-SEARCH-TEXT.
+000408     INSPECT WS-SEARCH-TEXT TALLYING WS-SEARCH-LEN
+000409         FOR CHARACTERS BEFORE INITIAL SPACE.
+000410     IF WS-SEARCH-LEN = ZERO
+000411         DISPLAY "NOTHING ENTERED"
+000412         GO TO 6000-EXIT
+000413     END-IF.
+000414     COMPUTE WS-SCAN-MAX-POS = 31 - WS-SEARCH-LEN.
+000415     MOVE ZERO TO WS-MATCH-COUNT.
+000416     MOVE LOW-VALUES TO ADDR-NAME.
+000417     START ADDR-FILE KEY IS NOT LESS THAN ADDR-NAME
+000418         INVALID KEY
+000419             DISPLAY "ADDRESS FILE IS EMPTY"
+000420             GO TO 6000-EXIT
+000421     END-START.
+000422     MOVE "00" TO WS-ADDR-STATUS.
+000423     PERFORM 6100-SEARCH-ONE-RECORD THRU 6100-EXIT
+000424         UNTIL WS-ADDR-EOF.
+000425     IF WS-MATCH-COUNT = ZERO
+000426         DISPLAY "NO MATCHING ADDRESSES FOUND"
+000427     END-IF.
+000428 6000-EXIT.
+000429     EXIT.
+000430*
+000431 6100-SEARCH-ONE-RECORD.
+000432     READ ADDR-FILE NEXT RECORD
+000433         AT END
+000434             MOVE "10" TO WS-ADDR-STATUS
+000435             GO TO 6100-EXIT
+000436     END-READ.
+000437     SET WS-RECORD-NOT-FOUND TO TRUE.
+000438     PERFORM 6200-COMPARE-AT-POSITION THRU 6200-EXIT
+000439         VARYING WS-SCAN-POS FROM 1 BY 1
+000440         UNTIL WS-SCAN-POS > WS-SCAN-MAX-POS
+000441             OR WS-RECORD-FOUND.
+000442     IF WS-RECORD-FOUND
+000443         ADD 1 TO WS-MATCH-COUNT
+000444         DISPLAY ADDR-NAME " - " ADDR-POSTCODE
+000445     END-IF.
+000446 6100-EXIT.
+000447     EXIT.
+000448*
+000449 6200-COMPARE-AT-POSITION.
+000450     IF ADDR-NAME(WS-SCAN-POS:WS-SEARCH-LEN)
+000451             = WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+000452         SET WS-RECORD-FOUND TO TRUE
+000453     END-IF.
+000454 6200-EXIT.
+000455     EXIT.
+000456*
+000457*--------------------------------------------------------------*
+000458*  7000-PRINT-LABEL                                              *
+000459*                                                                *
+000460*  Looks up a record by name and writes it out to LABEL-FILE as *
+000461*  a standard mailing label: name, house number and street on   *
+000462*  one line, city on the next, county on the next, postcode on  *
+000463*  the last, with a blank line separating one label from the    *
+000464*  next.                                                        *
+000465*--------------------------------------------------------------*
+000466 7000-PRINT-LABEL.
+000467     DISPLAY "ENTER NAME TO PRINT LABEL FOR: " WITH NO ADVANCING.
+000468     ACCEPT WS-WORK-NAME.
+000469     MOVE WS-WORK-NAME TO ADDR-NAME.
+000470     READ ADDR-FILE
+000471        INVALID KEY
+000472            DISPLAY "NO ADDRESS FOUND FOR THAT NAME"
+000473            MOVE "NOTFOUND" TO WS-ERR-CODE
+000474            MOVE "LABEL - NAME NOT FOUND" TO WS-ERR-TEXT
+000475            PERFORM 8000-LOG-ERROR THRU 8000-EXIT
+000476            GO TO 7000-EXIT
+000477     END-READ.
+000478     OPEN EXTEND LABEL-FILE.
+000479     IF NOT WS-LBL-OK
+000480         OPEN OUTPUT LABEL-FILE
+000481         CLOSE LABEL-FILE
+000482         OPEN EXTEND LABEL-FILE
+000483     END-IF.
+000484     MOVE ADDR-NAME TO LABEL-LINE.
+000485     WRITE LABEL-LINE.
+000486     STRING ADDR-HOUSE-NUMBER DELIMITED BY SIZE
+000487        " " ADDR-STREET-NAME DELIMITED BY SIZE
+000488        INTO LABEL-LINE.
+000489     WRITE LABEL-LINE.
+000490     MOVE ADDR-CITY-NAME TO LABEL-LINE.
+000491     WRITE LABEL-LINE.
+000492     MOVE ADDR-COUNTY-NAME TO LABEL-LINE.
+000493     WRITE LABEL-LINE.
+000494     MOVE ADDR-POSTCODE TO LABEL-LINE.
+000495     WRITE LABEL-LINE.
+000496     MOVE SPACES TO LABEL-LINE.
+000497     WRITE LABEL-LINE.
+000498     CLOSE LABEL-FILE.
+000499     DISPLAY "MAILING LABEL PRINTED".
+000500 7000-EXIT.
+000501     EXIT.
+000502*
+000503*--------------------------------------------------------------*
+000504*  9000-TERMINATE                                                *
+000505*--------------------------------------------------------------*
+000506 9000-TERMINATE.
+000507     CLOSE ADDR-FILE.
+000508     IF WS-RGN-AVAILABLE
+000509         CLOSE REGION-FILE
+000510     END-IF.
+000511 9000-EXIT.
+000512     EXIT.
+000513*
+000514*--------------------------------------------------------------*
+000515*  8000-LOG-ERROR                                                *
+000516*                                                                *
+000517*  Appends one line to the suite's shared ERROR-LOG. WS-ERR-CODE *
+000518*  and WS-ERR-TEXT must be set by the caller before this is      *
+000519*  PERFORMed.                                                    *
+000520*--------------------------------------------------------------*
+000521 8000-LOG-ERROR.
+000522     MOVE "ADRESS-FINDER" TO WS-ERR-PROGRAM.
+000523     CALL "err-log" USING WS-ERR-PROGRAM WS-ERR-CODE
+000524         WS-ERR-TEXT.
+000525 8000-EXIT.
+000526     EXIT.
