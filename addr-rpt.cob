@@ -0,0 +1,177 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. addr-rpt.
+000003 AUTHOR. ben-james-davis.
+000004 INSTALLATION. HEAD-OFFICE.
+000005 DATE-WRITTEN. 09th-august-2026.
+000006 DATE-COMPILED.
+000007*
+000008*--------------------------------------------------------------*
+000009*  MODIFICATION HISTORY                                        *
+000010*                                                               *
+000011*  09-AUG-2026  BJD  New program. Batch listing of ADDR-FILE,   *
+000012*                    sorted by postcode or city, with page     *
+000013*                    headings and a page break every N lines.  *
+000014*  09-AUG-2026  BJD  ADDR-RECORD moved into the shared ADDRREC *
+000015*                    copybook so it stays in step with        *
+000016*                    address-finder's copy of the layout.      *
+000017*  09-AUG-2026  BJD  Sort choice can now arrive as a JCL PARM so *
+000018*                    the report can run unattended overnight;   *
+000019*                    run with no PARM, it still asks at the     *
+000020*                    console as before.                         *
+000021*--------------------------------------------------------------*
+000022 ENVIRONMENT DIVISION.
+000023 INPUT-OUTPUT SECTION.
+000024 FILE-CONTROL.
+000025     SELECT ADDR-FILE ASSIGN TO "ADDRFILE"
+000026         ORGANIZATION IS INDEXED
+000027         ACCESS MODE IS SEQUENTIAL
+000028         RECORD KEY IS ADDR-NAME
+000029         FILE STATUS IS WS-ADDR-STATUS.
+000030     SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+000031     SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+000032         ORGANIZATION IS LINE SEQUENTIAL.
+000033*
+000034 DATA DIVISION.
+000035 FILE SECTION.
+000036 FD  ADDR-FILE
+000037     LABEL RECORDS ARE STANDARD.
+000038     COPY ADDRREC.
+000039*
+000040 SD  SORT-WORK-FILE.
+000041 01  SRT-RECORD.
+000042     05  SRT-NAME            PIC X(30).
+000043     05  SRT-HOUSE-NUMBER    PIC 9(03).
+000044     05  SRT-STREET-NAME     PIC X(30).
+000045     05  SRT-CITY-NAME       PIC X(15).
+000046     05  SRT-COUNTY-NAME     PIC X(30).
+000047     05  SRT-POSTCODE        PIC X(09).
+000048*
+000049 FD  REPORT-FILE
+000050     LABEL RECORDS ARE STANDARD.
+000051 01  REPORT-LINE             PIC X(80).
+000052*
+000053 WORKING-STORAGE SECTION.
+000054*
+000055 01  WS-ADDR-STATUS          PIC X(02) VALUE "00".
+000056     88  WS-ADDR-OK                    VALUE "00".
+000057     88  WS-ADDR-EOF                   VALUE "10".
+000058*
+000059 01  WS-SORT-EOF-SWITCH      PIC X(01) VALUE "N".
+000060     88  WS-SORT-EOF                   VALUE "Y".
+000061*
+000062 01  WS-SORT-CHOICE          PIC 9(01) VALUE 1.
+000063*
+000064 01  WS-LINE-COUNT           PIC 9(02) VALUE ZERO.
+000065 01  WS-PAGE-COUNT           PIC 9(03) VALUE ZERO.
+000066 01  WS-MAX-LINES-PER-PAGE   PIC 9(02) VALUE 20.
+000067*
+000068 01  WS-HEADING-1.
+000069     05  FILLER         PIC X(20) VALUE "ADDRESS BOOK REPORT".
+000070     05  FILLER         PIC X(05) VALUE "PAGE ".
+000071     05  WS-HDG-PAGE    PIC ZZ9.
+000072*
+000073 01  WS-HEADING-2.
+000074     05  FILLER              PIC X(30) VALUE "NAME".
+000075     05  FILLER              PIC X(20) VALUE "CITY".
+000076     05  FILLER              PIC X(20) VALUE "POSTCODE".
+000077*
+000078 01  WS-DETAIL-LINE.
+000079     05  DTL-NAME            PIC X(30).
+000080     05  DTL-CITY-NAME       PIC X(20).
+000081     05  DTL-POSTCODE        PIC X(09).
+000082*
+000083 LINKAGE SECTION.
+000084*--------------------------------------------------------------*
+000085*  Supplied by JCL as PARM='1' (postcode) or PARM='2' (city)   *
+000086*  on an unattended run. LK-PARM-LEN is zero when no PARM was  *
+000087*  passed, which keeps the console ACCEPT working standalone.  *
+000088*--------------------------------------------------------------*
+000089 01  LK-PARM.
+000090     05  LK-PARM-LEN         PIC S9(04) COMP.
+000091     05  LK-PARM-TEXT        PIC X(80).
+000092*
+000093 PROCEDURE DIVISION USING LK-PARM.
+000094*
+000095*--------------------------------------------------------------*
+000096*  0000-MAINLINE                                                *
+000097*--------------------------------------------------------------*
+000098 0000-MAINLINE.
+000099     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000100     EVALUATE WS-SORT-CHOICE
+000101         WHEN 2
+000102             SORT SORT-WORK-FILE
+000103                 ON ASCENDING KEY SRT-CITY-NAME
+000104                 USING ADDR-FILE
+000105                 OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+000106                     THRU 2000-EXIT
+000107         WHEN OTHER
+000108             SORT SORT-WORK-FILE
+000109                 ON ASCENDING KEY SRT-POSTCODE
+000110                 USING ADDR-FILE
+000111                 OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+000112                     THRU 2000-EXIT
+000113     END-EVALUATE.
+000114     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000115     STOP RUN.
+000116*
+000117*--------------------------------------------------------------*
+000118*  1000-INITIALIZE                                               *
+000119*--------------------------------------------------------------*
+000120 1000-INITIALIZE.
+000121     IF LK-PARM-LEN > 0
+000122         MOVE LK-PARM-TEXT(1:1) TO WS-SORT-CHOICE
+000123     ELSE
+000124         DISPLAY "SORT BY (1=POSTCODE, 2=CITY): "
+000125             WITH NO ADVANCING
+000126         ACCEPT WS-SORT-CHOICE
+000127     END-IF.
+000128     OPEN OUTPUT REPORT-FILE.
+000129 1000-EXIT.
+000130     EXIT.
+000131*
+000132*--------------------------------------------------------------*
+000133*  2000-PRODUCE-REPORT (SORT OUTPUT PROCEDURE)                   *
+000134*--------------------------------------------------------------*
+000135 2000-PRODUCE-REPORT.
+000136     PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT.
+000137     RETURN SORT-WORK-FILE
+000138         AT END
+000139             SET WS-SORT-EOF TO TRUE
+000140     END-RETURN.
+000141     PERFORM 2200-PRINT-RECORD THRU 2200-EXIT
+000142         UNTIL WS-SORT-EOF.
+000143 2000-EXIT.
+000144     EXIT.
+000145*
+000146 2100-WRITE-HEADINGS.
+000147     ADD 1 TO WS-PAGE-COUNT.
+000148     MOVE WS-PAGE-COUNT TO WS-HDG-PAGE.
+000149     WRITE REPORT-LINE FROM WS-HEADING-1.
+000150     WRITE REPORT-LINE FROM WS-HEADING-2.
+000151     MOVE ZERO TO WS-LINE-COUNT.
+000152 2100-EXIT.
+000153     EXIT.
+000154*
+000155 2200-PRINT-RECORD.
+000156     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+000157         PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT
+000158     END-IF.
+000159     MOVE SRT-NAME     TO DTL-NAME.
+000160     MOVE SRT-CITY-NAME TO DTL-CITY-NAME.
+000161     MOVE SRT-POSTCODE TO DTL-POSTCODE.
+000162     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+000163     ADD 1 TO WS-LINE-COUNT.
+000164     RETURN SORT-WORK-FILE
+000165         AT END
+000166             SET WS-SORT-EOF TO TRUE
+000167     END-RETURN.
+000168 2200-EXIT.
+000169     EXIT.
+000170*
+000171*--------------------------------------------------------------*
+000172*  9000-TERMINATE                                                *
+000173*--------------------------------------------------------------*
+000174 9000-TERMINATE.
+000175     CLOSE REPORT-FILE.
+000176 9000-EXIT.
+000177     EXIT.
