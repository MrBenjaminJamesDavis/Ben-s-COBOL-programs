@@ -0,0 +1,140 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. main-menu.
+000003 AUTHOR. ben-james-davis.
+000004 INSTALLATION. HEAD-OFFICE.
+000005 DATE-WRITTEN. 09th-august-2026.
+000006 DATE-COMPILED.
+000007*
+000008*--------------------------------------------------------------*
+000009*  MAIN-MENU is the driving program for the suite. It calls    *
+000010*  each of the standalone programs in turn and returns to this *
+000011*  menu when the called program GOBACKs.                       *
+000012*--------------------------------------------------------------*
+000013*  09-AUG-2026 BJD: an operator must now sign on against the   *
+000014*  shared OPERATOR-FILE (via opr-sign) before the menu is      *
+000015*  shown.                                                       *
+000016*--------------------------------------------------------------*
+000017 ENVIRONMENT DIVISION.
+000018 DATA DIVISION.
+000019 WORKING-STORAGE SECTION.
+000020*
+000021*--------------------------------------------------------------*
+000022*  SWITCHES                                                     *
+000023*--------------------------------------------------------------*
+000024 01  WS-SWITCHES.
+000025     05  WS-EXIT-SWITCH      PIC X(01) VALUE "N".
+000026         88  WS-EXIT-PROGRAM         VALUE "Y".
+000027*
+000028 01  WS-MENU-CHOICE          PIC 9(01) VALUE ZERO.
+000029*
+000030*--------------------------------------------------------------*
+000031*  WORK AREAS FOR CALLING BASIC-CALCULATOR INTERACTIVELY        *
+000032*--------------------------------------------------------------*
+000033 01  WS-CALC-FIRST-NUM       PIC S9(7)V99 VALUE ZERO.
+000034 01  WS-CALC-OPERATOR        PIC X(01) VALUE SPACE.
+000035 01  WS-CALC-SECOND-NUM      PIC S9(7)V99 VALUE ZERO.
+000036 01  WS-CALC-RESULT          PIC S9(7)V99 VALUE ZERO.
+000037*
+000038*--------------------------------------------------------------*
+000039*  OPERATOR SIGN-ON WORK AREAS                                   *
+000040*--------------------------------------------------------------*
+000041 01  WS-SIGNON-ID            PIC X(08).
+000042 01  WS-SIGNON-PASSWORD      PIC X(08).
+000043 01  WS-SIGNON-OK            PIC X(01) VALUE "N".
+000044     88  WS-SIGNON-VALID              VALUE "Y".
+000045 01  WS-SIGNON-TRIES         PIC 9(01) VALUE ZERO.
+000046*
+000047 PROCEDURE DIVISION.
+000048*
+000049*--------------------------------------------------------------*
+000050*  0000-MAINLINE                                                *
+000051*--------------------------------------------------------------*
+000052 0000-MAINLINE.
+000053     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000054     PERFORM 1500-SIGN-ON THRU 1500-EXIT.
+000055     IF WS-SIGNON-VALID
+000056         PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000057             UNTIL WS-EXIT-PROGRAM
+000058     ELSE
+000059         DISPLAY "SIGN-ON FAILED - MENU NOT AVAILABLE"
+000060     END-IF.
+000061     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000062     STOP RUN.
+000063*
+000064*--------------------------------------------------------------*
+000065*  1000-INITIALIZE                                               *
+000066*--------------------------------------------------------------*
+000067 1000-INITIALIZE.
+000068     DISPLAY "SUITE MAIN MENU STARTING".
+000069 1000-EXIT.
+000070     EXIT.
+000071*
+000072*--------------------------------------------------------------*
+000073*  1500-SIGN-ON                                                  *
+000074*                                                                *
+000075*  Prompts for an operator ID and password and checks them     *
+000076*  against the shared OPERATOR-FILE via opr-sign, allowing up   *
+000077*  to three attempts.                                            *
+000078*--------------------------------------------------------------*
+000079 1500-SIGN-ON.
+000080     PERFORM 1510-SIGN-ON-ATTEMPT THRU 1510-EXIT
+000081        UNTIL WS-SIGNON-VALID OR WS-SIGNON-TRIES >= 3.
+000082 1500-EXIT.
+000083     EXIT.
+000084*
+000085 1510-SIGN-ON-ATTEMPT.
+000086     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+000087     ACCEPT WS-SIGNON-ID.
+000088     DISPLAY "PASSWORD: " WITH NO ADVANCING.
+000089     ACCEPT WS-SIGNON-PASSWORD.
+000090     CALL "opr-sign" USING WS-SIGNON-ID WS-SIGNON-PASSWORD
+000091         WS-SIGNON-OK.
+000092     ADD 1 TO WS-SIGNON-TRIES.
+000093     IF NOT WS-SIGNON-VALID
+000094        DISPLAY "SIGN-ON REJECTED - CHECK ID AND PASSWORD"
+000095     END-IF.
+000096 1510-EXIT.
+000097     EXIT.
+000098*
+000099*--------------------------------------------------------------*
+000100*  2000-PROCESS-MENU                                             *
+000101*--------------------------------------------------------------*
+000102 2000-PROCESS-MENU.
+000103     DISPLAY " ".
+000104     DISPLAY "----------------------------------------".
+000105     DISPLAY "  MAIN MENU".
+000106     DISPLAY "  1. ADDRESS BOOK".
+000107     DISPLAY "  2. CALCULATOR".
+000108     DISPLAY "  3. GUESS-THE-NUMBER GAME".
+000109     DISPLAY "  4. MESSAGE OF THE DAY".
+000110     DISPLAY "  0. EXIT".
+000111     DISPLAY "----------------------------------------".
+000112     DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+000113     ACCEPT WS-MENU-CHOICE.
+000114     EVALUATE WS-MENU-CHOICE
+000115         WHEN 1
+000116             CALL "adress-finder"
+000117         WHEN 2
+000118             MOVE SPACE TO WS-CALC-OPERATOR
+000119             CALL "BASIC-CALC-SUB" USING WS-CALC-FIRST-NUM
+000120                 WS-CALC-OPERATOR WS-CALC-SECOND-NUM
+000121                 WS-CALC-RESULT
+000122         WHEN 3
+000123             CALL "litl-game"
+000124         WHEN 4
+000125             CALL "my-first-cobol-code"
+000126         WHEN 0
+000127             SET WS-EXIT-PROGRAM TO TRUE
+000128         WHEN OTHER
+000129             DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+000130     END-EVALUATE.
+000131 2000-EXIT.
+000132     EXIT.
+000133*
+000134*--------------------------------------------------------------*
+000135*  9000-TERMINATE                                                *
+000136*--------------------------------------------------------------*
+000137 9000-TERMINATE.
+000138     DISPLAY "GOODBYE".
+000139 9000-EXIT.
+000140     EXIT.
