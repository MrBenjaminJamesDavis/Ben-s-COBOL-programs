@@ -0,0 +1,9 @@
+000001*--------------------------------------------------------------*
+000002*  OPERREC - SHARED OPERATOR RECORD LAYOUT FOR OPERATOR-FILE.   *
+000003*  COPY THIS AFTER "FD  OPERATOR-FILE" IN ANY PROGRAM THAT      *
+000004*  READS OR MAINTAINS THE OPERATOR SIGN-ON FILE.                *
+000005*--------------------------------------------------------------*
+000006 01  OPERATOR-RECORD.
+000007     05  OPR-ID              PIC X(08).
+000008     05  OPR-PASSWORD        PIC X(08).
+000009     05  OPR-NAME            PIC X(30).
