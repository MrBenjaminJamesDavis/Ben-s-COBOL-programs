@@ -0,0 +1,8 @@
+000001*--------------------------------------------------------------*
+000002*  ERRCALL - WORK AREAS FOR CALLING THE SHARED ERR-LOG         *
+000003*  SUBROUTINE. COPY THIS INTO WORKING-STORAGE IN ANY PROGRAM   *
+000004*  THAT LOGS TO THE COMMON ERROR-LOG.                          *
+000005*--------------------------------------------------------------*
+000006 01  WS-ERR-PROGRAM          PIC X(16).
+000007 01  WS-ERR-CODE             PIC X(10).
+000008 01  WS-ERR-TEXT             PIC X(50).
