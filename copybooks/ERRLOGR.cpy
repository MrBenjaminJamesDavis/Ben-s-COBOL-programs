@@ -0,0 +1,15 @@
+000001*--------------------------------------------------------------*
+000002*  ERRLOGR - SHARED ERROR-LOG RECORD LAYOUT FOR ERROR-LOG-FILE. *
+000003*  COPY THIS AFTER "FD  ERROR-LOG-FILE" IN ANY PROGRAM THAT     *
+000004*  WRITES OR READS THE SUITE'S SHARED ERROR-LOG.                *
+000005*--------------------------------------------------------------*
+000006 01  ERROR-LOG-RECORD.
+000007     05  ERL-DATE            PIC 9(08).
+000008     05  FILLER              PIC X(01).
+000009     05  ERL-TIME            PIC 9(08).
+000010     05  FILLER              PIC X(01).
+000011     05  ERL-PROGRAM         PIC X(16).
+000012     05  FILLER              PIC X(01).
+000013     05  ERL-CODE            PIC X(10).
+000014     05  FILLER              PIC X(01).
+000015     05  ERL-TEXT            PIC X(50).
