@@ -0,0 +1,9 @@
+000001*--------------------------------------------------------------*
+000002*  REGNREC - SHARED RECORD LAYOUT FOR REGION-FILE, THE          *
+000003*  POSTCODE-PREFIX TO COUNTY-NAME LOOKUP TABLE.                 *
+000004*  COPY THIS AFTER "FD  REGION-FILE" IN ANY PROGRAM THAT READS  *
+000005*  OR MAINTAINS THE LOOKUP TABLE.                                *
+000006*--------------------------------------------------------------*
+000007 01  REGION-RECORD.
+000008     05  RGN-POSTCODE-PREFIX PIC X(02).
+000009     05  RGN-COUNTY-NAME     PIC X(30).
