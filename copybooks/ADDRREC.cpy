@@ -0,0 +1,12 @@
+000001*--------------------------------------------------------------*
+000002*  ADDRREC - SHARED ADDRESS RECORD LAYOUT FOR ADDR-FILE.        *
+000003*  COPY THIS AFTER "FD  ADDR-FILE" IN ANY PROGRAM THAT READS    *
+000004*  OR WRITES THE ADDRESS BOOK.                                  *
+000005*--------------------------------------------------------------*
+000006 01  ADDR-RECORD.
+000007     05  ADDR-NAME           PIC X(30).
+000008     05  ADDR-HOUSE-NUMBER   PIC 9(03).
+000009     05  ADDR-STREET-NAME    PIC X(30).
+000010     05  ADDR-CITY-NAME      PIC X(15).
+000011     05  ADDR-COUNTY-NAME    PIC X(30).
+000012     05  ADDR-POSTCODE       PIC X(09).
