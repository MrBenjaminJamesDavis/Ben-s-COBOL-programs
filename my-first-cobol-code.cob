@@ -2,14 +2,47 @@
 000002 PROGRAM-ID. my-first-cobol-code.
 000003 AUTHOR. ben-james-davis.
 000004 DATE-WRITTEN. 27th November 2023.
-000005 ENVIRONMENT DIVISION.
-000006 DATA DIVISION.
-000007  WORKING-STORAGE SECTION.
-000008   01 greeting PIC X(20) VALUE "Hello world!".
-000009 PROCEDURE DIVISION.
-000010*    This program will output 'Hello world!' to the user followed
-000011*    by 'This is Ben.'
-000012     DISPLAY greeting.
-000013     MOVE "This is Ben." TO greeting.
-000014     DISPLAY greeting.
-000015     STOP RUN.
+000005*09-AUG-2026 BJD: now displays the day's message-of-the-day
+000006*banner from a SYSTEM-MESSAGES file instead of a fixed greeting.
+000007 ENVIRONMENT DIVISION.
+000008 INPUT-OUTPUT SECTION.
+000009 FILE-CONTROL.
+000010     SELECT SYSTEM-MESSAGES-FILE ASSIGN TO "SYSMSG"
+000011         ORGANIZATION IS LINE SEQUENTIAL
+000012         FILE STATUS IS MSG-FILE-STATUS.
+000013 DATA DIVISION.
+000014  FILE SECTION.
+000015  FD  SYSTEM-MESSAGES-FILE
+000016      LABEL RECORDS ARE STANDARD.
+000017   01 SYSTEM-MESSAGE-RECORD PIC X(60).
+000018  WORKING-STORAGE SECTION.
+000019   01 MSG-FILE-STATUS PIC XX.
+000020      88 MSG-FILE-OK VALUE "00".
+000021   01 MSG-EOF-SWITCH PIC X VALUE "N".
+000022      88 MSG-EOF VALUE "Y".
+000023   01 greeting PIC X(20) VALUE "Hello world!".
+000024 PROCEDURE DIVISION.
+000025*    This program shows the day's message-of-the-day banner. If
+000026*    no SYSTEM-MESSAGES file is present it falls back to the
+000027*    original 'Hello world!' / 'This is Ben.' greeting.
+000028   AA-PARA.
+000029     MOVE "N" TO MSG-EOF-SWITCH.
+000030     OPEN INPUT SYSTEM-MESSAGES-FILE.
+000031     IF MSG-FILE-OK
+000032        PERFORM BB-PARA UNTIL MSG-EOF
+000033        CLOSE SYSTEM-MESSAGES-FILE
+000034     ELSE
+000035        DISPLAY greeting
+000036        MOVE "This is Ben." TO greeting
+000037        DISPLAY greeting
+000038     END-IF.
+000039
+000040     GOBACK.
+000041
+000042   BB-PARA.
+000043     READ SYSTEM-MESSAGES-FILE
+000044        AT END
+000045           SET MSG-EOF TO TRUE
+000046        NOT AT END
+000047           DISPLAY SYSTEM-MESSAGE-RECORD
+000048     END-READ.
