@@ -0,0 +1,204 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. calc-rcon.
+000003 AUTHOR. ben-james-davis.
+000004 INSTALLATION. HEAD-OFFICE.
+000005 DATE-WRITTEN. 09th-august-2026.
+000006 DATE-COMPILED.
+000007*
+000008*--------------------------------------------------------------*
+000009*  MODIFICATION HISTORY                                        *
+000010*                                                               *
+000011*  09-AUG-2026  BJD  New program. End-of-day reconciliation     *
+000012*                    report over CALC-LOG-FILE: counts of       *
+000013*                    calculations by operator, a grand total,   *
+000014*                    and a count of rejected entries pulled     *
+000015*                    from the shared ERROR-LOG.                 *
+000016*--------------------------------------------------------------*
+000017 ENVIRONMENT DIVISION.
+000018 INPUT-OUTPUT SECTION.
+000019 FILE-CONTROL.
+000020     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+000021         ORGANIZATION IS LINE SEQUENTIAL
+000022         FILE STATUS IS WS-CALC-STATUS.
+000023     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+000024         ORGANIZATION IS LINE SEQUENTIAL
+000025         FILE STATUS IS WS-ERRL-STATUS.
+000026     SELECT RECON-REPORT-FILE ASSIGN TO "RECONOUT"
+000027         ORGANIZATION IS LINE SEQUENTIAL.
+000028*
+000029 DATA DIVISION.
+000030 FILE SECTION.
+000031 FD  CALC-LOG-FILE
+000032     LABEL RECORDS ARE STANDARD.
+000033 01  CALC-LOG-RECORD             PIC X(80).
+000034*
+000035 01  CALC-LOG-FIELDS REDEFINES CALC-LOG-RECORD.
+000036     05  CLF-DATE                PIC 9(08).
+000037     05  FILLER                  PIC X(01).
+000038     05  CLF-TIME                PIC 9(08).
+000039     05  FILLER                  PIC X(01).
+000040     05  CLF-FIRST               PIC X(11).
+000041     05  FILLER                  PIC X(01).
+000042     05  CLF-OPERATOR            PIC X(01).
+000043     05  FILLER                  PIC X(49).
+000044*
+000045 FD  ERROR-LOG-FILE
+000046     LABEL RECORDS ARE STANDARD.
+000047     COPY ERRLOGR.
+000048*
+000049 FD  RECON-REPORT-FILE
+000050     LABEL RECORDS ARE STANDARD.
+000051 01  REPORT-LINE                 PIC X(60).
+000052*
+000053 WORKING-STORAGE SECTION.
+000054*
+000055 01  WS-CALC-STATUS              PIC XX.
+000056     88  WS-CALC-OK                       VALUE "00".
+000057     88  WS-CALC-EOF                       VALUE "10".
+000058*
+000059 01  WS-ERRL-STATUS              PIC XX.
+000060     88  WS-ERRL-OK                        VALUE "00".
+000061     88  WS-ERRL-EOF                       VALUE "10".
+000062*
+000063 01  WS-ADD-COUNT                PIC 9(05) VALUE ZERO.
+000064 01  WS-SUB-COUNT                PIC 9(05) VALUE ZERO.
+000065 01  WS-MUL-COUNT                PIC 9(05) VALUE ZERO.
+000066 01  WS-DIV-COUNT                PIC 9(05) VALUE ZERO.
+000067 01  WS-TOTAL-COUNT              PIC 9(05) VALUE ZERO.
+000068 01  WS-REJECT-COUNT             PIC 9(05) VALUE ZERO.
+000069*
+000070 01  WS-TODAY-DATE               PIC 9(08).
+000071*
+000072 01  WS-HEADING-1.
+000073     05  FILLER          PIC X(30) VALUE "BASIC-CALCULATOR RECON".
+000074     05  FILLER          PIC X(15) VALUE "REPORT".
+000075*
+000076 01  WS-HEADING-2.
+000077     05  FILLER          PIC X(12) VALUE "RUN DATE:   ".
+000078     05  WS-HDG-DATE     PIC 9(08).
+000079*
+000080 01  WS-DETAIL-LINE.
+000081     05  DTL-LABEL       PIC X(30).
+000082     05  DTL-COUNT       PIC ZZZZ9.
+000083*
+000084 PROCEDURE DIVISION.
+000085*
+000086*--------------------------------------------------------------*
+000087*  0000-MAINLINE                                                *
+000088*--------------------------------------------------------------*
+000089 0000-MAINLINE.
+000090     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000091     PERFORM 2000-TALLY-CALC-LOG THRU 2000-EXIT.
+000092     PERFORM 3000-TALLY-ERROR-LOG THRU 3000-EXIT.
+000093     PERFORM 4000-PRODUCE-REPORT THRU 4000-EXIT.
+000094     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000095     STOP RUN.
+000096*
+000097*--------------------------------------------------------------*
+000098*  1000-INITIALIZE                                               *
+000099*--------------------------------------------------------------*
+000100 1000-INITIALIZE.
+000101     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+000102     OPEN OUTPUT RECON-REPORT-FILE.
+000103 1000-EXIT.
+000104     EXIT.
+000105*
+000106*--------------------------------------------------------------*
+000107*  2000-TALLY-CALC-LOG                                          *
+000108*--------------------------------------------------------------*
+000109 2000-TALLY-CALC-LOG.
+000110     OPEN INPUT CALC-LOG-FILE.
+000111     IF WS-CALC-OK
+000112        PERFORM 2100-READ-CALC-LOG THRU 2100-EXIT
+000113            UNTIL WS-CALC-EOF
+000114     END-IF.
+000115     CLOSE CALC-LOG-FILE.
+000116 2000-EXIT.
+000117     EXIT.
+000118*
+000119 2100-READ-CALC-LOG.
+000120     READ CALC-LOG-FILE
+000121        AT END
+000122           SET WS-CALC-EOF TO TRUE
+000123        NOT AT END
+000124           ADD 1 TO WS-TOTAL-COUNT
+000125           EVALUATE CLF-OPERATOR
+000126              WHEN "+"
+000127                 ADD 1 TO WS-ADD-COUNT
+000128              WHEN "-"
+000129                 ADD 1 TO WS-SUB-COUNT
+000130              WHEN "*"
+000131                 ADD 1 TO WS-MUL-COUNT
+000132              WHEN "/"
+000133                 ADD 1 TO WS-DIV-COUNT
+000134           END-EVALUATE
+000135     END-READ.
+000136 2100-EXIT.
+000137     EXIT.
+000138*
+000139*--------------------------------------------------------------*
+000140*  3000-TALLY-ERROR-LOG                                         *
+000141*--------------------------------------------------------------*
+000142*  Counts entries logged by basic-calculator against the       *
+000143*  suite's shared ERROR-LOG (rejected operand entries and      *
+000144*  divide-by-zero attempts).                                   *
+000145*--------------------------------------------------------------*
+000146 3000-TALLY-ERROR-LOG.
+000147     OPEN INPUT ERROR-LOG-FILE.
+000148     IF WS-ERRL-OK
+000149        PERFORM 3100-READ-ERROR-LOG THRU 3100-EXIT
+000150            UNTIL WS-ERRL-EOF
+000151     END-IF.
+000152     CLOSE ERROR-LOG-FILE.
+000153 3000-EXIT.
+000154     EXIT.
+000155*
+000156 3100-READ-ERROR-LOG.
+000157     READ ERROR-LOG-FILE
+000158        AT END
+000159           SET WS-ERRL-EOF TO TRUE
+000160        NOT AT END
+000161           IF ERL-PROGRAM = "BASIC-CALCULATOR"
+000162              ADD 1 TO WS-REJECT-COUNT
+000163           END-IF
+000164     END-READ.
+000165 3100-EXIT.
+000166     EXIT.
+000167*
+000168*--------------------------------------------------------------*
+000169*  4000-PRODUCE-REPORT                                          *
+000170*--------------------------------------------------------------*
+000171 4000-PRODUCE-REPORT.
+000172     MOVE WS-TODAY-DATE TO WS-HDG-DATE.
+000173     WRITE REPORT-LINE FROM WS-HEADING-1.
+000174     WRITE REPORT-LINE FROM WS-HEADING-2.
+000175     MOVE SPACES TO REPORT-LINE.
+000176     WRITE REPORT-LINE.
+000177     MOVE "ADDITIONS       (+)" TO DTL-LABEL.
+000178     MOVE WS-ADD-COUNT TO DTL-COUNT.
+000179     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+000180     MOVE "SUBTRACTIONS    (-)" TO DTL-LABEL.
+000181     MOVE WS-SUB-COUNT TO DTL-COUNT.
+000182     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+000183     MOVE "MULTIPLICATIONS (*)" TO DTL-LABEL.
+000184     MOVE WS-MUL-COUNT TO DTL-COUNT.
+000185     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+000186     MOVE "DIVISIONS       (/)" TO DTL-LABEL.
+000187     MOVE WS-DIV-COUNT TO DTL-COUNT.
+000188     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+000189     MOVE "TOTAL CALCULATIONS" TO DTL-LABEL.
+000190     MOVE WS-TOTAL-COUNT TO DTL-COUNT.
+000191     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+000192     MOVE "REJECTED ENTRIES" TO DTL-LABEL.
+000193     MOVE WS-REJECT-COUNT TO DTL-COUNT.
+000194     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+000195 4000-EXIT.
+000196     EXIT.
+000197*
+000198*--------------------------------------------------------------*
+000199*  9000-TERMINATE                                                *
+000200*--------------------------------------------------------------*
+000201 9000-TERMINATE.
+000202     CLOSE RECON-REPORT-FILE.
+000203 9000-EXIT.
+000204     EXIT.
